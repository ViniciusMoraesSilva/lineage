@@ -0,0 +1,5 @@
+       01  REG-CANAL.
+           05 CANAL-GRUPO-REF         PIC X(08).
+           05 CANAL-DESTINO-REF       PIC X(02).
+           05 CANAL-USA-REF-IN3       PIC X(01).
+           05 FILLER                  PIC X(69).

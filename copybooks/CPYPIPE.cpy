@@ -0,0 +1,8 @@
+       01  REG-PIPECTL.
+           05 PIPE-ULTIMO-PASSO       PIC X(09).
+           05 PIPE-STATUS             PIC X(01).
+              88 PIPE-OK                        VALUE 'S'.
+              88 PIPE-ERRO                      VALUE 'E'.
+           05 PIPE-DATA-EXEC          PIC X(08).
+           05 PIPE-HORA-EXEC          PIC X(06).
+           05 FILLER                  PIC X(56).

@@ -0,0 +1,7 @@
+       01  REG-IN2.
+           05 IN2-CHAVE               PIC X(10).
+           05 IN2-DOCUMENTO           PIC X(14).
+           05 IN2-QUANTIDADE          PIC 9(05).
+           05 IN2-VALOR-UNIT          PIC 9(07)V99.
+           05 IN2-INDICADOR           PIC X(01).
+           05 FILLER                  PIC X(61).

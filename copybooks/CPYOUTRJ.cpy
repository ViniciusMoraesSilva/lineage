@@ -0,0 +1,24 @@
+       01  REG-REJ.
+           05 REJ-ORIGEM              PIC X(01).
+           05 REJ-CHAVE               PIC X(10).
+           05 REJ-AGENCIA             PIC X(04).
+           05 REJ-CONTA               PIC X(10).
+           05 REJ-DOCUMENTO           PIC X(14).
+           05 REJ-QTDE                PIC 9(05).
+           05 REJ-FATOR               PIC 9(03)V99.
+           05 REJ-CANAL-SAIDA         PIC X(02).
+           05 REJ-HARD1               PIC X(10).
+           05 REJ-HARD2               PIC X(10).
+           05 REJ-HARD3               PIC X(10).
+           05 REJ-NOME                PIC X(32).
+           05 REJ-STATUS              PIC X(01).
+           05 REJ-CODIGO-DB2          PIC X(05).
+           05 REJ-DATA-CAD            PIC X(10).
+           05 REJ-VALOR-BASE          PIC 9(09)V99.
+           05 REJ-PRECO-DB2           PIC 9(07)V99.
+           05 REJ-VALOR-CALC          PIC 9(09)V99.
+           05 REJ-TOTAL-GERAL         PIC 9(09)V99.
+           05 REJ-TIPO-SAIDA          PIC X(02).
+           05 REJ-OCORRENCIA          PIC X(03).
+           05 REJ-MSG                 PIC X(41).
+           05 FILLER                  PIC X(83).

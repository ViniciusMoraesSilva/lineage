@@ -0,0 +1,14 @@
+       01  REG-CKPT.
+           05 CKPT-PROGRAMA           PIC X(08).
+           05 CKPT-FASE               PIC X(01).
+              88 CKPT-FASE-IN1                   VALUE '1'.
+              88 CKPT-FASE-IN2                   VALUE '2'.
+              88 CKPT-FASE-IN3                   VALUE '3'.
+              88 CKPT-FASE-FIM                   VALUE 'F'.
+           05 CKPT-REG-LIDOS-IN1      PIC 9(07).
+           05 CKPT-REG-LIDOS-IN2      PIC 9(07).
+           05 CKPT-REG-LIDOS-IN3      PIC 9(07).
+           05 CKPT-CHAVE-ATUAL        PIC X(10).
+           05 CKPT-REG-GRAVADOS       PIC 9(07).
+           05 CKPT-REG-REJEITOS       PIC 9(07).
+           05 FILLER                  PIC X(26).

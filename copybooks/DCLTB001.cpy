@@ -0,0 +1,23 @@
+           EXEC SQL DECLARE APPDB.CLIENTE_MOVTO TABLE
+           ( CHAVE_CLIENTE     CHAR(10)         NOT NULL,
+             NOME_CLIENTE      CHAR(32)         NOT NULL,
+             STATUS_CLIENTE    CHAR(1)          NOT NULL,
+             CODIGO_DB2        CHAR(5)          NOT NULL,
+             DATA_CADASTRO     CHAR(10)         NOT NULL,
+             VALOR_BASE        DECIMAL(11, 2)   NOT NULL,
+             PRECO_UNITARIO    DECIMAL(9, 2)    NOT NULL,
+             FATOR_DB2         DECIMAL(5, 2)    NOT NULL,
+             CANAL_PREFERENC   CHAR(2)          NOT NULL
+           )
+           END-EXEC.
+
+       01  DCLTB001.
+           05 HV-CHAVE-CLIENTE        PIC X(10).
+           05 HV-NOME-CLIENTE         PIC X(32).
+           05 HV-STATUS-CLIENTE       PIC X(01).
+           05 HV-CODIGO-DB2           PIC X(05).
+           05 HV-DATA-CADASTRO        PIC X(10).
+           05 HV-VALOR-BASE           PIC 9(09)V99.
+           05 HV-PRECO-UNITARIO       PIC 9(07)V99.
+           05 HV-FATOR-DB2            PIC 9(03)V99.
+           05 HV-CANAL-PREFERENC      PIC X(02).

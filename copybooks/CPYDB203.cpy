@@ -0,0 +1,27 @@
+       01  REG-DB203.
+           05 P3-CHAVE                PIC X(10).
+           05 P3-ORIGEM               PIC X(01).
+           05 P3-NOME                 PIC X(32).
+           05 P3-STATUS               PIC X(01).
+           05 P3-TIPO-SAIDA           PIC X(02).
+           05 P3-OCORRENCIA           PIC X(03).
+           05 P3-CODIGO-DB2           PIC X(05).
+           05 P3-SCORE                PIC 9(08)V99.
+           05 P3-COD-PROCESSO         PIC X(10).
+           05 P3-SEGMENTO             PIC X(03).
+           05 P3-FLAG-BLOQUEIO        PIC X(01).
+           05 P3-LIMITE-CRED          PIC 9(09)V99.
+           05 P3-DATA-REF             PIC X(10).
+           05 P3-VALOR-AJUSTADO       PIC 9(09)V99.
+           05 P3-PERC-LIMITE          PIC 9(03)V99.
+           05 P3-CANAL-DESTINO        PIC X(02).
+           05 P3-FLAG-CROSS           PIC X(01).
+           05 P3-PRIORIDADE           PIC X(01).
+           05 P3-DECISAO              PIC X(08).
+           05 P3-CATEGORIA-FINAL      PIC X(03).
+           05 P3-MSG-FINAL            PIC X(46).
+           05 P3-SCORE-VALOR          PIC 9(07)V99.
+           05 P3-SCORE-QTDE           PIC 9(05)V99.
+           05 P3-SCORE-IDADE          PIC 9(05)V99.
+           05 P3-SCORE-CANAL          PIC 9(05)V99.
+           05 FILLER                  PIC X(154).

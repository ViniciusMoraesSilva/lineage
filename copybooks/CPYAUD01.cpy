@@ -0,0 +1,17 @@
+       01  REG-AUDIT.
+           05 AUD-JOB                 PIC X(08).
+           05 AUD-PROGRAMA            PIC X(09).
+           05 AUD-STEP                PIC X(08).
+           05 AUD-DATA-EXEC           PIC X(08).
+           05 AUD-HORA-EXEC           PIC X(06).
+           05 AUD-QTD-LIDOS-1         PIC 9(07) VALUE ZERO.
+           05 AUD-QTD-LIDOS-2         PIC 9(07) VALUE ZERO.
+           05 AUD-QTD-LIDOS-3         PIC 9(07) VALUE ZERO.
+           05 AUD-QTD-GRAVADOS        PIC 9(07) VALUE ZERO.
+           05 AUD-QTD-REJEITADOS      PIC 9(07) VALUE ZERO.
+           05 AUD-QTD-ERROS           PIC 9(07) VALUE ZERO.
+           05 AUD-QTD-EXTRA-1         PIC 9(07) VALUE ZERO.
+           05 AUD-QTD-EXTRA-2         PIC 9(07) VALUE ZERO.
+           05 AUD-QTD-EXTRA-3         PIC 9(07) VALUE ZERO.
+           05 AUD-QTD-EXTRA-4         PIC 9(07) VALUE ZERO.
+           05 FILLER                  PIC X(41).

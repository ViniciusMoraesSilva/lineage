@@ -0,0 +1,4 @@
+       01  REG-REPROC.
+           05 REPROC-CHAVE            PIC X(10).
+           05 REPROC-OCORRENCIA       PIC X(03).
+           05 FILLER                  PIC X(07).

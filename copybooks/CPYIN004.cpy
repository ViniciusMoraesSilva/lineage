@@ -0,0 +1,8 @@
+       01  REG-IN4.
+           05 IN4-CHAVE               PIC X(10).
+           05 IN4-DISPOSITIVO         PIC X(14).
+           05 IN4-QTDE                PIC 9(05).
+           05 IN4-VALOR-UNIT          PIC 9(07)V99.
+           05 IN4-CANAL               PIC X(02).
+           05 IN4-TIPO-REG            PIC X(01).
+           05 FILLER                  PIC X(39).

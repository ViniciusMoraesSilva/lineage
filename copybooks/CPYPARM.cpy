@@ -0,0 +1,5 @@
+       01  REG-PARM.
+           05 PARM-LIM-VIP            PIC 9(09)V99.
+           05 PARM-LIM-FAIXA-A1       PIC 9(09)V99.
+           05 PARM-LIM-FAIXA-B1       PIC 9(09)V99.
+           05 FILLER                  PIC X(47).

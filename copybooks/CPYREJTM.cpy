@@ -0,0 +1,24 @@
+       01  REG-REJ-TMP.
+           05 REJ2-ORIGEM              PIC X(01).
+           05 REJ2-CHAVE               PIC X(10).
+           05 REJ2-AGENCIA             PIC X(04).
+           05 REJ2-CONTA               PIC X(10).
+           05 REJ2-DOCUMENTO           PIC X(14).
+           05 REJ2-QTDE                PIC 9(05).
+           05 REJ2-FATOR               PIC 9(03)V99.
+           05 REJ2-CANAL-SAIDA         PIC X(02).
+           05 REJ2-HARD1               PIC X(10).
+           05 REJ2-HARD2               PIC X(10).
+           05 REJ2-HARD3               PIC X(10).
+           05 REJ2-NOME                PIC X(32).
+           05 REJ2-STATUS              PIC X(01).
+           05 REJ2-CODIGO-DB2          PIC X(05).
+           05 REJ2-DATA-CAD            PIC X(10).
+           05 REJ2-VALOR-BASE          PIC 9(09)V99.
+           05 REJ2-PRECO-DB2           PIC 9(07)V99.
+           05 REJ2-VALOR-CALC          PIC 9(09)V99.
+           05 REJ2-TOTAL-GERAL         PIC 9(09)V99.
+           05 REJ2-TIPO-SAIDA          PIC X(02).
+           05 REJ2-OCORRENCIA          PIC X(03).
+           05 REJ2-MSG                 PIC X(41).
+           05 FILLER                   PIC X(83).

@@ -0,0 +1,9 @@
+       01  REG-IN1.
+           05 IN1-CHAVE               PIC X(10).
+           05 IN1-AGENCIA             PIC X(04).
+           05 IN1-CONTA               PIC X(10).
+           05 IN1-QTDE                PIC 9(05).
+           05 IN1-FATOR               PIC 9(03)V99.
+           05 IN1-CANAL               PIC X(02).
+           05 IN1-TIPO-REG            PIC X(01).
+           05 FILLER                  PIC X(43).

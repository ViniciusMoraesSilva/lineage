@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBLDB004.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA ASSIGN TO ENTRADA
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-IN.
+           SELECT REVISAO ASSIGN TO REVISAO
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-OUT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA
+           RECORDING MODE IS F
+           RECORD CONTAINS 360 CHARACTERS.
+       COPY CPYDB202.
+
+       FD  REVISAO
+           RECORDING MODE IS F
+           RECORD CONTAINS 360 CHARACTERS.
+       COPY CPYDB203.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-IN                  PIC X(02) VALUE SPACES.
+       01  WS-FS-OUT                 PIC X(02) VALUE SPACES.
+       01  WS-EOF                    PIC X(01) VALUE 'N'.
+           88 FIM-ENTRADA                       VALUE 'S'.
+
+       01  WS-CONTROLE.
+           05 WS-LIDOS               PIC 9(07) VALUE ZERO.
+           05 WS-SELECIONADOS        PIC 9(07) VALUE ZERO.
+           05 WS-GRAVADOS            PIC 9(07) VALUE ZERO.
+
+       01  WS-TAB-REVISAO.
+           05 WS-REV-QTDE            PIC 9(04) VALUE ZERO.
+           05 WS-REV-TAB OCCURS 2000 TIMES INDEXED BY WS-IDX-REV.
+              10 WS-REV-PRIORIDADE   PIC X(01).
+              10 WS-REV-SCORE        PIC 9(08)V99.
+              10 WS-REV-REGISTRO     PIC X(360).
+
+       01  WS-REV-TEMP.
+           05 WS-REV-TEMP-PRIORIDADE PIC X(01).
+           05 WS-REV-TEMP-SCORE      PIC 9(08)V99.
+           05 WS-REV-TEMP-REGISTRO   PIC X(360).
+
+       01  WS-FLAG-TROCOU            PIC X(01) VALUE 'N'.
+           88 TROCOU-REGISTRO                  VALUE 'S'.
+
+       01  WS-IDX-ORD                PIC 9(04) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA
+           PERFORM 3000-ORDENA-TABELA
+           PERFORM 4000-GRAVA-REVISAO
+           PERFORM 9000-FINALIZA
+           GOBACK.
+
+       1000-INICIALIZA.
+           OPEN INPUT  ENTRADA
+                OUTPUT REVISAO
+
+           IF WS-FS-IN NOT = '00'
+               DISPLAY 'ERRO OPEN ENTRADA. FILE STATUS=' WS-FS-IN
+               GOBACK
+           END-IF
+
+           IF WS-FS-OUT NOT = '00'
+               DISPLAY 'ERRO OPEN REVISAO. FILE STATUS=' WS-FS-OUT
+               GOBACK
+           END-IF.
+
+       2000-PROCESSA.
+           PERFORM UNTIL FIM-ENTRADA
+               READ ENTRADA
+                   AT END
+                       SET FIM-ENTRADA TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-LIDOS
+                       IF P2-DECISAO = 'ANALISAR'
+                           PERFORM 2100-ACUMULA-REVISAO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       2100-ACUMULA-REVISAO.
+           IF WS-REV-QTDE < 2000
+               ADD 1 TO WS-REV-QTDE
+               ADD 1 TO WS-SELECIONADOS
+               MOVE P2-PRIORIDADE TO WS-REV-PRIORIDADE(WS-REV-QTDE)
+               MOVE P2-SCORE      TO WS-REV-SCORE(WS-REV-QTDE)
+               MOVE REG-DB202     TO WS-REV-REGISTRO(WS-REV-QTDE)
+           ELSE
+               DISPLAY 'TABELA DE REVISAO CHEIA. IGNORADO: ' P2-CHAVE
+           END-IF.
+
+       3000-ORDENA-TABELA.
+           SET TROCOU-REGISTRO TO TRUE
+           PERFORM UNTIL NOT TROCOU-REGISTRO
+               MOVE 'N' TO WS-FLAG-TROCOU
+               MOVE 1 TO WS-IDX-ORD
+               PERFORM 3100-PASSA-TABELA
+                   WS-REV-QTDE TIMES
+           END-PERFORM.
+
+       3100-PASSA-TABELA.
+           IF WS-IDX-ORD < WS-REV-QTDE
+               PERFORM 3200-COMPARA-TROCA
+           END-IF
+           ADD 1 TO WS-IDX-ORD.
+
+       3200-COMPARA-TROCA.
+           SET WS-IDX-REV TO WS-IDX-ORD
+           IF WS-REV-PRIORIDADE(WS-IDX-REV) >
+              WS-REV-PRIORIDADE(WS-IDX-REV + 1)
+               PERFORM 3300-TROCA-POSICOES
+           ELSE
+               IF WS-REV-PRIORIDADE(WS-IDX-REV) =
+                  WS-REV-PRIORIDADE(WS-IDX-REV + 1) AND
+                  WS-REV-SCORE(WS-IDX-REV) <
+                  WS-REV-SCORE(WS-IDX-REV + 1)
+                   PERFORM 3300-TROCA-POSICOES
+               END-IF
+           END-IF.
+
+       3300-TROCA-POSICOES.
+           MOVE WS-REV-PRIORIDADE(WS-IDX-REV) TO WS-REV-TEMP-PRIORIDADE
+           MOVE WS-REV-SCORE(WS-IDX-REV)      TO WS-REV-TEMP-SCORE
+           MOVE WS-REV-REGISTRO(WS-IDX-REV)   TO WS-REV-TEMP-REGISTRO
+
+           MOVE WS-REV-PRIORIDADE(WS-IDX-REV + 1)
+             TO WS-REV-PRIORIDADE(WS-IDX-REV)
+           MOVE WS-REV-SCORE(WS-IDX-REV + 1)
+             TO WS-REV-SCORE(WS-IDX-REV)
+           MOVE WS-REV-REGISTRO(WS-IDX-REV + 1)
+             TO WS-REV-REGISTRO(WS-IDX-REV)
+
+           MOVE WS-REV-TEMP-PRIORIDADE
+             TO WS-REV-PRIORIDADE(WS-IDX-REV + 1)
+           MOVE WS-REV-TEMP-SCORE
+             TO WS-REV-SCORE(WS-IDX-REV + 1)
+           MOVE WS-REV-TEMP-REGISTRO
+             TO WS-REV-REGISTRO(WS-IDX-REV + 1)
+
+           SET TROCOU-REGISTRO TO TRUE.
+
+       4000-GRAVA-REVISAO.
+           SET WS-IDX-REV TO 1
+           PERFORM UNTIL WS-IDX-REV > WS-REV-QTDE
+               PERFORM 4100-GRAVA-LINHA-REVISAO
+           END-PERFORM.
+
+       4100-GRAVA-LINHA-REVISAO.
+           MOVE WS-REV-REGISTRO(WS-IDX-REV) TO REG-DB203
+           WRITE REG-DB203
+           ADD 1 TO WS-GRAVADOS
+           SET WS-IDX-REV UP BY 1.
+
+       9000-FINALIZA.
+           CLOSE ENTRADA
+                 REVISAO
+
+           DISPLAY 'CBLDB004 REGISTROS LIDOS      = ' WS-LIDOS
+           DISPLAY 'CBLDB004 SELECIONADOS ANALISAR= ' WS-SELECIONADOS
+           DISPLAY 'CBLDB004 GRAVADOS NA REVISAO  = ' WS-GRAVADOS.

@@ -12,6 +12,18 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FS-OUT.
+           SELECT PARMLIM ASSIGN TO PARMLIM
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PARM.
+           SELECT CTLAUD ASSIGN TO CTLAUD
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-AUD.
+           SELECT PIPECTL ASSIGN TO PIPECTL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PIPE.
 
        DATA DIVISION.
        FILE SECTION.
@@ -25,17 +37,72 @@
            RECORD CONTAINS 320 CHARACTERS.
        COPY CPYDB201.
 
+       FD  PARMLIM
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY CPYPARM.
+
+       FD  CTLAUD
+           RECORDING MODE IS F
+           RECORD CONTAINS 150 CHARACTERS.
+       COPY CPYAUD01.
+
+       FD  PIPECTL
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY CPYPIPE.
+
        WORKING-STORAGE SECTION.
        01  WS-FS-IN                 PIC X(02) VALUE SPACES.
        01  WS-FS-OUT                PIC X(02) VALUE SPACES.
+       01  WS-FS-PARM               PIC X(02) VALUE SPACES.
+       01  WS-FS-AUD                PIC X(02) VALUE SPACES.
+       01  WS-FS-PIPE               PIC X(02) VALUE SPACES.
        01  WS-EOF                   PIC X(01) VALUE 'N'.
            88 FIM-ENTRADA                      VALUE 'S'.
+       01  WS-EOF-PIPE              PIC X(01) VALUE 'N'.
+           88 FIM-PIPE                         VALUE 'S'.
+       01  WS-FLAG-PIPE-ACHADO      PIC X(01) VALUE 'N'.
+           88 PIPE-PASSO-ACHADO                VALUE 'S'.
+
+       01  WS-TAB-PIPECTL.
+           05 WS-PIPE-QTDE          PIC 9(02) VALUE ZERO.
+           05 WS-PIPE-TAB OCCURS 3 TIMES INDEXED BY WS-IDX-PIPE.
+              10 WS-PIPE-PASSO-TAB  PIC X(09).
+              10 WS-PIPE-STATUS-TAB PIC X(01).
+              10 WS-PIPE-DATA-TAB   PIC X(08).
+              10 WS-PIPE-HORA-TAB   PIC X(06).
 
        01  WS-CONTROLE.
            05 WS-LIDOS              PIC 9(07) VALUE ZERO.
            05 WS-GRAVADOS           PIC 9(07) VALUE ZERO.
 
-       01  WS-SCORE-AUX             PIC 9(07)V99 VALUE ZERO.
+       01  WS-DATA-HORA-SISTEMA     PIC X(21).
+       01  WS-DATA-HORA-SISTEMA-R REDEFINES WS-DATA-HORA-SISTEMA.
+           05 WS-AUD-DATA-SISTEMA   PIC X(08).
+           05 WS-AUD-HORA-SISTEMA   PIC X(06).
+           05 FILLER                PIC X(07).
+
+       01  WS-SCORE-AUX             PIC 9(08)V99 VALUE ZERO.
+
+       01  WS-SCORE-COMPONENTES.
+           05 WS-SCORE-VALOR        PIC 9(07)V99 VALUE ZERO.
+           05 WS-SCORE-QTDE         PIC 9(05)V99 VALUE ZERO.
+           05 WS-SCORE-IDADE        PIC 9(05)V99 VALUE ZERO.
+           05 WS-SCORE-CANAL        PIC 9(05)V99 VALUE ZERO.
+
+       01  WS-DATA-ATUAL             PIC X(08) VALUE SPACES.
+       01  WS-DATA-ATUAL-R REDEFINES WS-DATA-ATUAL.
+           05 WS-ANO-ATUAL          PIC 9(04).
+           05 FILLER                PIC X(04).
+
+       01  WS-ANO-CADASTRO           PIC 9(04) VALUE ZERO.
+       01  WS-IDADE-CONTA-ANOS       PIC 9(04) VALUE ZERO.
+
+       01  WS-LIMITES.
+           05 WS-LIM-VIP            PIC 9(09)V99 VALUE 5000000.
+           05 WS-LIM-FAIXA-A1       PIC 9(09)V99 VALUE 7000000.
+           05 WS-LIM-FAIXA-B1       PIC 9(09)V99 VALUE 2000000.
 
        PROCEDURE DIVISION.
        0000-PRINCIPAL.
@@ -56,6 +123,28 @@
            IF WS-FS-OUT NOT = '00'
                DISPLAY 'ERRO OPEN SAIDA1. FILE STATUS=' WS-FS-OUT
                GOBACK
+           END-IF
+
+           PERFORM 1100-LE-LIMITES.
+
+       1100-LE-LIMITES.
+           OPEN INPUT PARMLIM
+
+           IF WS-FS-PARM NOT = '00'
+               DISPLAY 'PARMLIM NAO ENCONTRADO. USANDO LIMITES DEFAULT'
+           ELSE
+               READ PARMLIM INTO REG-PARM
+                   AT END
+                       DISPLAY 'PARMLIM VAZIO. USANDO LIMITES DEFAULT'
+               END-READ
+
+               IF WS-FS-PARM = '00'
+                   MOVE PARM-LIM-VIP      TO WS-LIM-VIP
+                   MOVE PARM-LIM-FAIXA-A1 TO WS-LIM-FAIXA-A1
+                   MOVE PARM-LIM-FAIXA-B1 TO WS-LIM-FAIXA-B1
+               END-IF
+
+               CLOSE PARMLIM
            END-IF.
 
        2000-PROCESSA.
@@ -85,7 +174,7 @@
            MOVE 'P1-JCLDB2A'     TO P1-COD-PROCESSO
 
            IF OUT-STATUS = 'A'
-               IF OUT-TOTAL-GERAL > 0000005000000
+               IF OUT-TOTAL-GERAL > WS-LIM-VIP
                    MOVE 'VIP' TO P1-CATEGORIA
                ELSE
                    MOVE 'ATV' TO P1-CATEGORIA
@@ -96,16 +185,17 @@
 
            IF OUT-CANAL-SAIDA = 'WE' OR
               OUT-CANAL-SAIDA = 'AP' OR
-              OUT-ORIGEM = '2'
+              OUT-ORIGEM = '2' OR
+              OUT-ORIGEM = '3'
                MOVE 'DIGITAL ' TO P1-CANAL-GRUPO
            ELSE
                MOVE 'AGENCIA ' TO P1-CANAL-GRUPO
            END-IF
 
-           IF OUT-TOTAL-GERAL > 0000007000000
+           IF OUT-TOTAL-GERAL > WS-LIM-FAIXA-A1
                MOVE 'A1' TO P1-FAIXA-TOTAL
            ELSE
-               IF OUT-TOTAL-GERAL > 0000002000000
+               IF OUT-TOTAL-GERAL > WS-LIM-FAIXA-B1
                    MOVE 'B1' TO P1-FAIXA-TOTAL
                ELSE
                    MOVE 'C1' TO P1-FAIXA-TOTAL
@@ -118,8 +208,7 @@
                MOVE 'S' TO P1-ALERTA
            END-IF
 
-           COMPUTE WS-SCORE-AUX = (OUT-VALOR-CALC / 100) + OUT-QTDE
-           MOVE WS-SCORE-AUX TO P1-SCORE
+           PERFORM 2150-CALCULA-SCORE
 
            IF P1-ALERTA = 'S'
                MOVE 'REGRA COM ALERTA PARA REVISAO          '
@@ -137,10 +226,161 @@
            WRITE REG-DB201
            ADD 1 TO WS-GRAVADOS.
 
+       2150-CALCULA-SCORE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-ATUAL
+
+           IF P1-DATA-CAD(1:4) IS NUMERIC AND
+              P1-DATA-CAD(1:4) NOT = '0000'
+               MOVE P1-DATA-CAD(1:4) TO WS-ANO-CADASTRO
+           ELSE
+               MOVE WS-ANO-ATUAL TO WS-ANO-CADASTRO
+           END-IF
+
+           IF WS-ANO-ATUAL > WS-ANO-CADASTRO
+               COMPUTE WS-IDADE-CONTA-ANOS =
+                       WS-ANO-ATUAL - WS-ANO-CADASTRO
+           ELSE
+               MOVE ZERO TO WS-IDADE-CONTA-ANOS
+           END-IF
+
+           COMPUTE WS-SCORE-VALOR = OUT-VALOR-CALC / 100
+           COMPUTE WS-SCORE-QTDE  = OUT-QTDE
+           COMPUTE WS-SCORE-IDADE = WS-IDADE-CONTA-ANOS * 5
+
+           IF P1-CANAL-GRUPO = 'DIGITAL '
+               MOVE 10.00 TO WS-SCORE-CANAL
+           ELSE
+               MOVE 05.00 TO WS-SCORE-CANAL
+           END-IF
+
+           MOVE WS-SCORE-VALOR TO P1-SCORE-VALOR
+           MOVE WS-SCORE-QTDE  TO P1-SCORE-QTDE
+           MOVE WS-SCORE-IDADE TO P1-SCORE-IDADE
+           MOVE WS-SCORE-CANAL TO P1-SCORE-CANAL
+
+           COMPUTE WS-SCORE-AUX = WS-SCORE-VALOR + WS-SCORE-QTDE
+                                + WS-SCORE-IDADE + WS-SCORE-CANAL
+               ON SIZE ERROR
+                   DISPLAY 'AVISO: SCORE FORA DE FAIXA CHAVE=' P1-CHAVE
+                   MOVE 99999999.99 TO WS-SCORE-AUX
+           END-COMPUTE
+
+           MOVE WS-SCORE-AUX TO P1-SCORE.
+
        9000-FINALIZA.
            CLOSE ENTRADA
                  SAIDA1
 
            DISPLAY 'CBLDB002A REGISTROS LIDOS     = ' WS-LIDOS
-           DISPLAY 'CBLDB002A REGISTROS GRAVADOS  = ' WS-GRAVADOS.
+           DISPLAY 'CBLDB002A REGISTROS GRAVADOS  = ' WS-GRAVADOS
+
+           PERFORM 9100-GRAVA-AUDITORIA.
+
+       9100-GRAVA-AUDITORIA.
+           INITIALIZE REG-AUDIT
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SISTEMA
+           MOVE 'JOBDB002' TO AUD-JOB
+           MOVE 'CBLDB002A' TO AUD-PROGRAMA
+           MOVE 'PASSO02A' TO AUD-STEP
+           MOVE WS-AUD-DATA-SISTEMA TO AUD-DATA-EXEC
+           MOVE WS-AUD-HORA-SISTEMA TO AUD-HORA-EXEC
+           MOVE WS-LIDOS            TO AUD-QTD-LIDOS-1
+           MOVE WS-GRAVADOS         TO AUD-QTD-GRAVADOS
+
+           OPEN EXTEND CTLAUD
+           IF WS-FS-AUD NOT = '00'
+               OPEN OUTPUT CTLAUD
+           END-IF
+
+           WRITE REG-AUDIT
+           CLOSE CTLAUD
+
+           PERFORM 9200-GRAVA-PIPECTL.
+
+       9200-GRAVA-PIPECTL.
+           PERFORM 9210-LE-PIPECTL
+           PERFORM 9220-ATUALIZA-PIPECTL
+           PERFORM 9230-REGRAVA-PIPECTL.
+
+       9210-LE-PIPECTL.
+           MOVE 'N' TO WS-EOF-PIPE
+           MOVE ZERO TO WS-PIPE-QTDE
+           OPEN INPUT PIPECTL
+
+           IF WS-FS-PIPE = '00'
+               PERFORM UNTIL FIM-PIPE
+                   READ PIPECTL
+                       AT END
+                           SET FIM-PIPE TO TRUE
+                       NOT AT END
+                           PERFORM 9211-INSERE-PIPECTL
+                   END-READ
+               END-PERFORM
+               CLOSE PIPECTL
+           END-IF.
+
+       9211-INSERE-PIPECTL.
+           IF WS-PIPE-QTDE < 3
+               ADD 1 TO WS-PIPE-QTDE
+               SET WS-IDX-PIPE TO WS-PIPE-QTDE
+               MOVE PIPE-ULTIMO-PASSO
+                 TO WS-PIPE-PASSO-TAB(WS-IDX-PIPE)
+               MOVE PIPE-STATUS TO WS-PIPE-STATUS-TAB(WS-IDX-PIPE)
+               MOVE PIPE-DATA-EXEC TO WS-PIPE-DATA-TAB(WS-IDX-PIPE)
+               MOVE PIPE-HORA-EXEC TO WS-PIPE-HORA-TAB(WS-IDX-PIPE)
+           END-IF.
+
+       9220-ATUALIZA-PIPECTL.
+           SET WS-IDX-PIPE TO 1
+           MOVE 'N' TO WS-FLAG-PIPE-ACHADO
+           PERFORM UNTIL WS-IDX-PIPE > WS-PIPE-QTDE OR PIPE-PASSO-ACHADO
+               PERFORM 9221-COMPARA-PIPECTL
+           END-PERFORM
+
+           IF NOT PIPE-PASSO-ACHADO
+               IF WS-PIPE-QTDE < 3
+                   ADD 1 TO WS-PIPE-QTDE
+                   SET WS-IDX-PIPE TO WS-PIPE-QTDE
+               END-IF
+           END-IF
+
+           IF WS-IDX-PIPE > 3
+               DISPLAY 'ERRO ATUALIZA PIPECTL: TABELA CHEIA. PASSO '
+                       'CBLDB002A NAO REGISTRADO'
+           ELSE
+               MOVE 'CBLDB002A' TO WS-PIPE-PASSO-TAB(WS-IDX-PIPE)
+               MOVE 'S' TO WS-PIPE-STATUS-TAB(WS-IDX-PIPE)
+               MOVE WS-AUD-DATA-SISTEMA TO WS-PIPE-DATA-TAB(WS-IDX-PIPE)
+               MOVE WS-AUD-HORA-SISTEMA TO WS-PIPE-HORA-TAB(WS-IDX-PIPE)
+           END-IF.
+
+       9221-COMPARA-PIPECTL.
+           IF WS-PIPE-PASSO-TAB(WS-IDX-PIPE) = 'CBLDB002A'
+               SET PIPE-PASSO-ACHADO TO TRUE
+           ELSE
+               SET WS-IDX-PIPE UP BY 1
+           END-IF.
+
+       9230-REGRAVA-PIPECTL.
+           OPEN OUTPUT PIPECTL
+
+           IF WS-FS-PIPE NOT = '00'
+               DISPLAY 'ERRO OPEN PIPECTL (GRAVACAO). STATUS='
+                       WS-FS-PIPE
+           ELSE
+               SET WS-IDX-PIPE TO 1
+               PERFORM UNTIL WS-IDX-PIPE > WS-PIPE-QTDE
+                   PERFORM 9231-ESCREVE-PIPECTL
+               END-PERFORM
+               CLOSE PIPECTL
+           END-IF.
+
+       9231-ESCREVE-PIPECTL.
+           INITIALIZE REG-PIPECTL
+           MOVE WS-PIPE-PASSO-TAB(WS-IDX-PIPE)  TO PIPE-ULTIMO-PASSO
+           MOVE WS-PIPE-STATUS-TAB(WS-IDX-PIPE) TO PIPE-STATUS
+           MOVE WS-PIPE-DATA-TAB(WS-IDX-PIPE)   TO PIPE-DATA-EXEC
+           MOVE WS-PIPE-HORA-TAB(WS-IDX-PIPE)   TO PIPE-HORA-EXEC
+           WRITE REG-PIPECTL
+           SET WS-IDX-PIPE UP BY 1.
 

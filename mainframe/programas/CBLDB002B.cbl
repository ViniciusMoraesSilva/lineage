@@ -16,6 +16,18 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FS-OUT.
+           SELECT CTLAUD ASSIGN TO CTLAUD
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-AUD.
+           SELECT CANALROT ASSIGN TO CANALROT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CAN.
+           SELECT PIPECTL ASSIGN TO PIPECTL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PIPE.
 
        DATA DIVISION.
        FILE SECTION.
@@ -34,22 +46,89 @@
            RECORD CONTAINS 360 CHARACTERS.
        COPY CPYDB202.
 
+       FD  CTLAUD
+           RECORDING MODE IS F
+           RECORD CONTAINS 150 CHARACTERS.
+       COPY CPYAUD01.
+
+       FD  CANALROT
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY CPYCANAL.
+
+       FD  PIPECTL
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY CPYPIPE.
+
        WORKING-STORAGE SECTION.
        01  WS-FS-A                  PIC X(02) VALUE SPACES.
        01  WS-FS-B                  PIC X(02) VALUE SPACES.
        01  WS-FS-OUT                PIC X(02) VALUE SPACES.
+       01  WS-FS-AUD                PIC X(02) VALUE SPACES.
+       01  WS-FS-CAN                PIC X(02) VALUE SPACES.
+       01  WS-FS-PIPE               PIC X(02) VALUE SPACES.
+
+       01  WS-DATA-HORA-SISTEMA     PIC X(21).
+       01  WS-DATA-HORA-SISTEMA-R REDEFINES WS-DATA-HORA-SISTEMA.
+           05 WS-AUD-DATA-SISTEMA   PIC X(08).
+           05 WS-AUD-HORA-SISTEMA   PIC X(06).
+           05 FILLER                PIC X(07).
 
        01  WS-FLAGS.
            05 WS-EOF-A              PIC X(01) VALUE 'N'.
               88 FIM-A                         VALUE 'S'.
            05 WS-EOF-B              PIC X(01) VALUE 'N'.
               88 FIM-B                         VALUE 'S'.
+           05 WS-EOF-CAN            PIC X(01) VALUE 'N'.
+              88 FIM-CAN                       VALUE 'S'.
+           05 WS-FLAG-CANROT-ACHADO PIC X(01) VALUE 'N'.
+              88 CANROT-ACHADO                 VALUE 'S'.
+           05 WS-EOF-PIPE           PIC X(01) VALUE 'N'.
+              88 FIM-PIPE                      VALUE 'S'.
+           05 WS-FLAG-PIPE-ACHADO   PIC X(01) VALUE 'N'.
+              88 PIPE-PASSO-ACHADO             VALUE 'S'.
+           05 WS-FLAG-DADO-REF-VELHO PIC X(01) VALUE 'N'.
+              88 DADO-REF-DESATUALIZADO        VALUE 'S'.
+
+       01  WS-TAB-PIPECTL.
+           05 WS-PIPE-QTDE          PIC 9(02) VALUE ZERO.
+           05 WS-PIPE-TAB OCCURS 3 TIMES INDEXED BY WS-IDX-PIPE.
+              10 WS-PIPE-PASSO-TAB  PIC X(09).
+              10 WS-PIPE-STATUS-TAB PIC X(01).
+              10 WS-PIPE-DATA-TAB   PIC X(08).
+              10 WS-PIPE-HORA-TAB   PIC X(06).
+
+       01  WS-TAB-CANALROT.
+           05 WS-CANALROT-QTDE      PIC 9(03) VALUE ZERO.
+           05 WS-CANALROT-TAB OCCURS 20 TIMES INDEXED BY WS-IDX-CANROT.
+              10 WS-CANROT-GRUPO    PIC X(08).
+              10 WS-CANROT-DESTINO  PIC X(02).
+              10 WS-CANROT-USA-REF  PIC X(01).
+
+       01  WS-CANAL-CHAVE-BUSCA     PIC X(08) VALUE SPACES.
+       01  WS-CANAL-PERMITE-REF     PIC X(01) VALUE 'N'.
+
+       01  WS-DATA-ATUAL-REF        PIC X(08).
+       01  WS-DATA-ATUAL-REF-R REDEFINES WS-DATA-ATUAL-REF.
+           05 WS-ANO-ATUAL-REF      PIC 9(04).
+           05 WS-MES-ATUAL-REF      PIC 9(02).
+           05 WS-DIA-ATUAL-REF      PIC 9(02).
+
+       01  WS-CONTROLE-FRESCOR.
+           05 WS-ANO-DATA-REF       PIC 9(04).
+           05 WS-MES-DATA-REF       PIC 9(02).
+           05 WS-MESES-DATA-REF     PIC S9(06) VALUE ZERO.
+           05 WS-MESES-ATUAL        PIC S9(06) VALUE ZERO.
+           05 WS-MESES-DIFERENCA    PIC S9(06) VALUE ZERO.
+           05 WS-LIMITE-MESES-REF   PIC 9(03) VALUE 012.
 
        01  WS-CONTROLE.
            05 WS-LIDOS-A            PIC 9(07) VALUE ZERO.
            05 WS-LIDOS-B            PIC 9(07) VALUE ZERO.
            05 WS-GRAVADOS           PIC 9(07) VALUE ZERO.
            05 WS-SEM-MATCH          PIC 9(07) VALUE ZERO.
+           05 WS-SOBRAS-B           PIC 9(07) VALUE ZERO.
 
        01  WS-PERC-AUX              PIC 9(03)V99 VALUE ZERO.
 
@@ -80,7 +159,8 @@
                GOBACK
            END-IF
 
-           PERFORM 1100-LE-INPUTB.
+           PERFORM 1100-LE-INPUTB
+           PERFORM 1200-CARREGA-CANALROT.
 
        1100-LE-INPUTB.
            READ INPUTB
@@ -90,6 +170,38 @@
                    ADD 1 TO WS-LIDOS-B
            END-READ.
 
+       1200-CARREGA-CANALROT.
+           OPEN INPUT CANALROT
+
+           IF WS-FS-CAN NOT = '00'
+               DISPLAY 'CANALROT NAO ENCONTRADO. USANDO ROTEAMENTO '
+                       'DEFAULT'
+           ELSE
+               PERFORM UNTIL FIM-CAN
+                   READ CANALROT
+                       AT END
+                           SET FIM-CAN TO TRUE
+                       NOT AT END
+                           PERFORM 1210-INSERE-CANALROT
+                   END-READ
+               END-PERFORM
+               CLOSE CANALROT
+           END-IF.
+
+       1210-INSERE-CANALROT.
+           IF WS-CANALROT-QTDE < 20
+               ADD 1 TO WS-CANALROT-QTDE
+               SET WS-IDX-CANROT TO WS-CANALROT-QTDE
+               MOVE CANAL-GRUPO-REF   TO WS-CANROT-GRUPO(WS-IDX-CANROT)
+               MOVE CANAL-DESTINO-REF
+                 TO WS-CANROT-DESTINO(WS-IDX-CANROT)
+               MOVE CANAL-USA-REF-IN3
+                 TO WS-CANROT-USA-REF(WS-IDX-CANROT)
+           ELSE
+               DISPLAY 'TABELA DE ROTEAMENTO DE CANAL CHEIA. IGNORADO: '
+                       CANAL-GRUPO-REF
+           END-IF.
+
        2000-PROCESSA.
            PERFORM UNTIL FIM-A
                READ INPUTA
@@ -112,6 +224,10 @@
            MOVE P1-OCORRENCIA   TO P2-OCORRENCIA
            MOVE P1-CODIGO-DB2   TO P2-CODIGO-DB2
            MOVE P1-SCORE        TO P2-SCORE
+           MOVE P1-SCORE-VALOR  TO P2-SCORE-VALOR
+           MOVE P1-SCORE-QTDE   TO P2-SCORE-QTDE
+           MOVE P1-SCORE-IDADE  TO P2-SCORE-IDADE
+           MOVE P1-SCORE-CANAL  TO P2-SCORE-CANAL
            MOVE P1-COD-PROCESSO TO P2-COD-PROCESSO
 
            IF NOT FIM-B AND IN3-CHAVE = P1-CHAVE
@@ -130,6 +246,8 @@
            MOVE IN3-LIMITE-CRED TO P2-LIMITE-CRED
            MOVE IN3-DATA-REF TO P2-DATA-REF
 
+           PERFORM 2280-VERIFICA-FRESCOR-REF
+
            COMPUTE P2-VALOR-AJUSTADO =
                    P1-VALOR-CALC * IN3-FATOR-AJUSTE
 
@@ -141,11 +259,9 @@
                MOVE ZERO TO P2-PERC-LIMITE
            END-IF
 
-           IF P1-CANAL-GRUPO = 'DIGITAL '
-               MOVE 'WB' TO P2-CANAL-DESTINO
-           ELSE
-               MOVE IN3-CANAL-REF TO P2-CANAL-DESTINO
-           END-IF
+           MOVE P1-CANAL-GRUPO TO WS-CANAL-CHAVE-BUSCA
+           MOVE 'S' TO WS-CANAL-PERMITE-REF
+           PERFORM 2250-BUSCA-CANAL-DESTINO
 
            IF P1-TOTAL-GERAL > IN3-LIMITE-CRED
                MOVE 'S' TO P2-FLAG-CROSS
@@ -153,26 +269,37 @@
                MOVE 'N' TO P2-FLAG-CROSS
            END-IF
 
-           IF IN3-TIPO-CLIENTE = 'P' AND
-              P1-ALERTA = 'N' AND
-              IN3-FLAG-BLOQUEIO NOT = 'S'
-               MOVE 'A' TO P2-PRIORIDADE
-               MOVE 'APROVAR' TO P2-DECISAO
-               MOVE 'PRM' TO P2-CATEGORIA-FINAL
+           IF DADO-REF-DESATUALIZADO
+               MOVE 'B' TO P2-PRIORIDADE
+               MOVE 'ANALISAR' TO P2-DECISAO
+               MOVE 'REF' TO P2-CATEGORIA-FINAL
            ELSE
-               IF IN3-FLAG-BLOQUEIO = 'S'
-                   MOVE 'C' TO P2-PRIORIDADE
-                   MOVE 'BLOQUEAR' TO P2-DECISAO
-                   MOVE 'BLK' TO P2-CATEGORIA-FINAL
+               IF IN3-TIPO-CLIENTE = 'P' AND
+                  P1-ALERTA = 'N' AND
+                  IN3-FLAG-BLOQUEIO NOT = 'S'
+                   MOVE 'A' TO P2-PRIORIDADE
+                   MOVE 'APROVAR' TO P2-DECISAO
+                   MOVE 'PRM' TO P2-CATEGORIA-FINAL
                ELSE
-                   MOVE 'B' TO P2-PRIORIDADE
-                   MOVE 'ANALISAR' TO P2-DECISAO
-                   MOVE P1-CATEGORIA TO P2-CATEGORIA-FINAL
+                   IF IN3-FLAG-BLOQUEIO = 'S'
+                       MOVE 'C' TO P2-PRIORIDADE
+                       MOVE 'BLOQUEAR' TO P2-DECISAO
+                       MOVE 'BLK' TO P2-CATEGORIA-FINAL
+                   ELSE
+                       MOVE 'B' TO P2-PRIORIDADE
+                       MOVE 'ANALISAR' TO P2-DECISAO
+                       MOVE P1-CATEGORIA TO P2-CATEGORIA-FINAL
+                   END-IF
                END-IF
            END-IF
 
            MOVE 'REGISTRO CRUZADO COM INPUT3 COMPLEMENTAR      '
-             TO P2-MSG-FINAL.
+             TO P2-MSG-FINAL
+
+           IF DADO-REF-DESATUALIZADO
+               MOVE 'DADO DE CREDITO (IN3-DATA-REF) DESATUALIZADO'
+                 TO P2-MSG-FINAL
+           END-IF.
 
        2300-APLICA-DEFAULT.
            ADD 1 TO WS-SEM-MATCH
@@ -187,16 +314,77 @@
            MOVE 'MANUAL' TO P2-DECISAO
            MOVE P1-CATEGORIA TO P2-CATEGORIA-FINAL
 
-           IF P1-CANAL-GRUPO = 'DIGITAL '
-               MOVE 'WB' TO P2-CANAL-DESTINO
-           ELSE
-               MOVE 'AG' TO P2-CANAL-DESTINO
-           END-IF
+           MOVE P1-CANAL-GRUPO TO WS-CANAL-CHAVE-BUSCA
+           MOVE 'N' TO WS-CANAL-PERMITE-REF
+           PERFORM 2250-BUSCA-CANAL-DESTINO
 
            MOVE 'SEM CORRESPONDENCIA NO INPUT3 COMPLEMENTAR    '
              TO P2-MSG-FINAL.
 
+       2250-BUSCA-CANAL-DESTINO.
+           SET WS-IDX-CANROT TO 1
+           MOVE 'N' TO WS-FLAG-CANROT-ACHADO
+           PERFORM UNTIL WS-IDX-CANROT > WS-CANALROT-QTDE
+                         OR CANROT-ACHADO
+               PERFORM 2260-COMPARA-CANALROT
+           END-PERFORM
+
+           IF CANROT-ACHADO
+               IF WS-CANROT-USA-REF(WS-IDX-CANROT) = 'S' AND
+                  WS-CANAL-PERMITE-REF = 'S'
+                   MOVE IN3-CANAL-REF TO P2-CANAL-DESTINO
+               ELSE
+                   MOVE WS-CANROT-DESTINO(WS-IDX-CANROT)
+                     TO P2-CANAL-DESTINO
+               END-IF
+           ELSE
+               PERFORM 2270-CANAL-DESTINO-DEFAULT
+           END-IF.
+
+       2260-COMPARA-CANALROT.
+           IF WS-CANROT-GRUPO(WS-IDX-CANROT) = WS-CANAL-CHAVE-BUSCA
+               SET CANROT-ACHADO TO TRUE
+           ELSE
+               SET WS-IDX-CANROT UP BY 1
+           END-IF.
+
+       2270-CANAL-DESTINO-DEFAULT.
+           IF P1-CANAL-GRUPO = 'DIGITAL '
+               MOVE 'WB' TO P2-CANAL-DESTINO
+           ELSE
+               IF WS-CANAL-PERMITE-REF = 'S'
+                   MOVE IN3-CANAL-REF TO P2-CANAL-DESTINO
+               ELSE
+                   MOVE 'AG' TO P2-CANAL-DESTINO
+               END-IF
+           END-IF.
+
+       2280-VERIFICA-FRESCOR-REF.
+           MOVE 'N' TO WS-FLAG-DADO-REF-VELHO
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-ATUAL-REF
+
+           IF IN3-DATA-REF(1:4) IS NUMERIC AND
+              IN3-DATA-REF(6:2) IS NUMERIC
+               MOVE IN3-DATA-REF(1:4) TO WS-ANO-DATA-REF
+               MOVE IN3-DATA-REF(6:2) TO WS-MES-DATA-REF
+
+               COMPUTE WS-MESES-ATUAL =
+                       WS-ANO-ATUAL-REF * 12 + WS-MES-ATUAL-REF
+               COMPUTE WS-MESES-DATA-REF =
+                       WS-ANO-DATA-REF * 12 + WS-MES-DATA-REF
+               COMPUTE WS-MESES-DIFERENCA =
+                       WS-MESES-ATUAL - WS-MESES-DATA-REF
+
+               IF WS-MESES-DIFERENCA > WS-LIMITE-MESES-REF
+                   SET DADO-REF-DESATUALIZADO TO TRUE
+               END-IF
+           ELSE
+               SET DADO-REF-DESATUALIZADO TO TRUE
+           END-IF.
+
        9000-FINALIZA.
+           PERFORM 9100-DRENA-INPUTB
+
            CLOSE INPUTA
                  INPUTB
                  SAIDAF
@@ -204,4 +392,125 @@
            DISPLAY 'CBLDB002B REGISTROS LIDOS A   = ' WS-LIDOS-A
            DISPLAY 'CBLDB002B REGISTROS LIDOS B   = ' WS-LIDOS-B
            DISPLAY 'CBLDB002B REGISTROS GRAVADOS  = ' WS-GRAVADOS
-           DISPLAY 'CBLDB002B SEM MATCH INPUT3    = ' WS-SEM-MATCH.
+           DISPLAY 'CBLDB002B SEM MATCH INPUT3    = ' WS-SEM-MATCH
+           DISPLAY 'CBLDB002B SOBRAS INPUTB       = ' WS-SOBRAS-B
+
+           PERFORM 9200-GRAVA-AUDITORIA.
+
+       9200-GRAVA-AUDITORIA.
+           INITIALIZE REG-AUDIT
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SISTEMA
+           MOVE 'JOBDB002' TO AUD-JOB
+           MOVE 'CBLDB002B' TO AUD-PROGRAMA
+           MOVE 'PASSO02B' TO AUD-STEP
+           MOVE WS-AUD-DATA-SISTEMA TO AUD-DATA-EXEC
+           MOVE WS-AUD-HORA-SISTEMA TO AUD-HORA-EXEC
+           MOVE WS-LIDOS-A          TO AUD-QTD-LIDOS-1
+           MOVE WS-LIDOS-B          TO AUD-QTD-LIDOS-2
+           MOVE WS-GRAVADOS         TO AUD-QTD-GRAVADOS
+           MOVE WS-SEM-MATCH        TO AUD-QTD-REJEITADOS
+           MOVE WS-SOBRAS-B         TO AUD-QTD-EXTRA-1
+
+           OPEN EXTEND CTLAUD
+           IF WS-FS-AUD NOT = '00'
+               OPEN OUTPUT CTLAUD
+           END-IF
+
+           WRITE REG-AUDIT
+           CLOSE CTLAUD
+
+           PERFORM 9300-GRAVA-PIPECTL.
+
+       9300-GRAVA-PIPECTL.
+           PERFORM 9310-LE-PIPECTL
+           PERFORM 9320-ATUALIZA-PIPECTL
+           PERFORM 9330-REGRAVA-PIPECTL.
+
+       9310-LE-PIPECTL.
+           MOVE 'N' TO WS-EOF-PIPE
+           MOVE ZERO TO WS-PIPE-QTDE
+           OPEN INPUT PIPECTL
+
+           IF WS-FS-PIPE = '00'
+               PERFORM UNTIL FIM-PIPE
+                   READ PIPECTL
+                       AT END
+                           SET FIM-PIPE TO TRUE
+                       NOT AT END
+                           PERFORM 9311-INSERE-PIPECTL
+                   END-READ
+               END-PERFORM
+               CLOSE PIPECTL
+           END-IF.
+
+       9311-INSERE-PIPECTL.
+           IF WS-PIPE-QTDE < 3
+               ADD 1 TO WS-PIPE-QTDE
+               SET WS-IDX-PIPE TO WS-PIPE-QTDE
+               MOVE PIPE-ULTIMO-PASSO
+                 TO WS-PIPE-PASSO-TAB(WS-IDX-PIPE)
+               MOVE PIPE-STATUS TO WS-PIPE-STATUS-TAB(WS-IDX-PIPE)
+               MOVE PIPE-DATA-EXEC TO WS-PIPE-DATA-TAB(WS-IDX-PIPE)
+               MOVE PIPE-HORA-EXEC TO WS-PIPE-HORA-TAB(WS-IDX-PIPE)
+           END-IF.
+
+       9320-ATUALIZA-PIPECTL.
+           SET WS-IDX-PIPE TO 1
+           MOVE 'N' TO WS-FLAG-PIPE-ACHADO
+           PERFORM UNTIL WS-IDX-PIPE > WS-PIPE-QTDE OR PIPE-PASSO-ACHADO
+               PERFORM 9321-COMPARA-PIPECTL
+           END-PERFORM
+
+           IF NOT PIPE-PASSO-ACHADO
+               IF WS-PIPE-QTDE < 3
+                   ADD 1 TO WS-PIPE-QTDE
+                   SET WS-IDX-PIPE TO WS-PIPE-QTDE
+               END-IF
+           END-IF
+
+           IF WS-IDX-PIPE > 3
+               DISPLAY 'ERRO ATUALIZA PIPECTL: TABELA CHEIA. PASSO '
+                       'CBLDB002B NAO REGISTRADO'
+           ELSE
+               MOVE 'CBLDB002B' TO WS-PIPE-PASSO-TAB(WS-IDX-PIPE)
+               MOVE 'S' TO WS-PIPE-STATUS-TAB(WS-IDX-PIPE)
+               MOVE WS-AUD-DATA-SISTEMA TO WS-PIPE-DATA-TAB(WS-IDX-PIPE)
+               MOVE WS-AUD-HORA-SISTEMA TO WS-PIPE-HORA-TAB(WS-IDX-PIPE)
+           END-IF.
+
+       9321-COMPARA-PIPECTL.
+           IF WS-PIPE-PASSO-TAB(WS-IDX-PIPE) = 'CBLDB002B'
+               SET PIPE-PASSO-ACHADO TO TRUE
+           ELSE
+               SET WS-IDX-PIPE UP BY 1
+           END-IF.
+
+       9330-REGRAVA-PIPECTL.
+           OPEN OUTPUT PIPECTL
+
+           IF WS-FS-PIPE NOT = '00'
+               DISPLAY 'ERRO OPEN PIPECTL (GRAVACAO). STATUS='
+                       WS-FS-PIPE
+           ELSE
+               SET WS-IDX-PIPE TO 1
+               PERFORM UNTIL WS-IDX-PIPE > WS-PIPE-QTDE
+                   PERFORM 9331-ESCREVE-PIPECTL
+               END-PERFORM
+               CLOSE PIPECTL
+           END-IF.
+
+       9331-ESCREVE-PIPECTL.
+           INITIALIZE REG-PIPECTL
+           MOVE WS-PIPE-PASSO-TAB(WS-IDX-PIPE)  TO PIPE-ULTIMO-PASSO
+           MOVE WS-PIPE-STATUS-TAB(WS-IDX-PIPE) TO PIPE-STATUS
+           MOVE WS-PIPE-DATA-TAB(WS-IDX-PIPE)   TO PIPE-DATA-EXEC
+           MOVE WS-PIPE-HORA-TAB(WS-IDX-PIPE)   TO PIPE-HORA-EXEC
+           WRITE REG-PIPECTL
+           SET WS-IDX-PIPE UP BY 1.
+
+       9100-DRENA-INPUTB.
+           PERFORM UNTIL FIM-B
+               ADD 1 TO WS-SOBRAS-B
+               DISPLAY 'INPUTB SEM CORRESPONDENCIA. CHAVE=' IN3-CHAVE
+               PERFORM 1100-LE-INPUTB
+           END-PERFORM.

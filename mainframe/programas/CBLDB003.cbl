@@ -0,0 +1,274 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBLDB003.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA ASSIGN TO ENTRADA
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-IN.
+           SELECT RELATORIO ASSIGN TO RELATORIO
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-OUT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA
+           RECORDING MODE IS F
+           RECORD CONTAINS 360 CHARACTERS.
+       COPY CPYDB202.
+
+       FD  RELATORIO
+           RECORDING MODE IS F
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REG-REL                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-IN                  PIC X(02) VALUE SPACES.
+       01  WS-FS-OUT                 PIC X(02) VALUE SPACES.
+       01  WS-EOF                    PIC X(01) VALUE 'N'.
+           88 FIM-ENTRADA                       VALUE 'S'.
+
+       01  WS-CONTROLE.
+           05 WS-LIDOS               PIC 9(07) VALUE ZERO.
+
+       01  WS-TOTAIS-DECISAO.
+           05 WS-TOT-APROVAR         PIC 9(07) VALUE ZERO.
+           05 WS-TOT-BLOQUEAR        PIC 9(07) VALUE ZERO.
+           05 WS-TOT-ANALISAR        PIC 9(07) VALUE ZERO.
+           05 WS-TOT-MANUAL          PIC 9(07) VALUE ZERO.
+           05 WS-TOT-OUTRAS-DECISOES PIC 9(07) VALUE ZERO.
+
+       01  WS-FLAG-CAT               PIC X(01) VALUE 'N'.
+           88 CAT-ACHADA                        VALUE 'S'.
+       01  WS-FLAG-CAN               PIC X(01) VALUE 'N'.
+           88 CAN-ACHADO                        VALUE 'S'.
+
+       01  WS-TAB-CATEGORIA.
+           05 WS-CATEGORIA-QTDE      PIC 9(02) VALUE ZERO.
+           05 WS-CATEGORIA-TAB OCCURS 10 TIMES INDEXED BY WS-IDX-CAT.
+              10 WS-CATEGORIA-CHAVE  PIC X(03).
+              10 WS-CATEGORIA-CONT   PIC 9(07).
+
+       01  WS-TAB-CANAL.
+           05 WS-CANAL-QTDE          PIC 9(02) VALUE ZERO.
+           05 WS-CANAL-TAB OCCURS 10 TIMES INDEXED BY WS-IDX-CAN.
+              10 WS-CANAL-CHAVE      PIC X(02).
+              10 WS-CANAL-CONT       PIC 9(07).
+
+       01  WS-GRAND-TOTAL            PIC 9(07) VALUE ZERO.
+
+       01  WS-LINHA                  PIC X(132).
+
+       01  WS-LINHA-DET.
+           05 WS-LINHA-ROTULO        PIC X(30).
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 WS-LINHA-QTDE          PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                 PIC X(89) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIALIZA
+           PERFORM 2000-PROCESSA
+           PERFORM 3000-IMPRIME-RELATORIO
+           PERFORM 9000-FINALIZA
+           GOBACK.
+
+       1000-INICIALIZA.
+           OPEN INPUT  ENTRADA
+                OUTPUT RELATORIO
+
+           IF WS-FS-IN NOT = '00'
+               DISPLAY 'ERRO OPEN ENTRADA. FILE STATUS=' WS-FS-IN
+               GOBACK
+           END-IF
+
+           IF WS-FS-OUT NOT = '00'
+               DISPLAY 'ERRO OPEN RELATORIO. FILE STATUS=' WS-FS-OUT
+               GOBACK
+           END-IF.
+
+       2000-PROCESSA.
+           PERFORM UNTIL FIM-ENTRADA
+               READ ENTRADA
+                   AT END
+                       SET FIM-ENTRADA TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-LIDOS
+                       PERFORM 2100-ACUMULA
+               END-READ
+           END-PERFORM.
+
+       2100-ACUMULA.
+           ADD 1 TO WS-GRAND-TOTAL
+
+           EVALUATE P2-DECISAO
+               WHEN 'APROVAR'
+                   ADD 1 TO WS-TOT-APROVAR
+               WHEN 'BLOQUEAR'
+                   ADD 1 TO WS-TOT-BLOQUEAR
+               WHEN 'ANALISAR'
+                   ADD 1 TO WS-TOT-ANALISAR
+               WHEN 'MANUAL'
+                   ADD 1 TO WS-TOT-MANUAL
+               WHEN OTHER
+                   ADD 1 TO WS-TOT-OUTRAS-DECISOES
+           END-EVALUATE
+
+           PERFORM 2200-ACUMULA-CATEGORIA
+           PERFORM 2300-ACUMULA-CANAL.
+
+       2200-ACUMULA-CATEGORIA.
+           SET WS-IDX-CAT TO 1
+           MOVE 'N' TO WS-FLAG-CAT
+           PERFORM UNTIL WS-IDX-CAT > WS-CATEGORIA-QTDE OR CAT-ACHADA
+               PERFORM 2210-COMPARA-CATEGORIA
+           END-PERFORM
+
+           IF NOT CAT-ACHADA
+               PERFORM 2220-INSERE-CATEGORIA
+           END-IF.
+
+       2210-COMPARA-CATEGORIA.
+           IF WS-CATEGORIA-CHAVE(WS-IDX-CAT) = P2-CATEGORIA-FINAL
+               ADD 1 TO WS-CATEGORIA-CONT(WS-IDX-CAT)
+               SET CAT-ACHADA TO TRUE
+           ELSE
+               SET WS-IDX-CAT UP BY 1
+           END-IF.
+
+       2220-INSERE-CATEGORIA.
+           IF WS-CATEGORIA-QTDE < 10
+               ADD 1 TO WS-CATEGORIA-QTDE
+               SET WS-IDX-CAT TO WS-CATEGORIA-QTDE
+               MOVE P2-CATEGORIA-FINAL TO WS-CATEGORIA-CHAVE(WS-IDX-CAT)
+               MOVE 1 TO WS-CATEGORIA-CONT(WS-IDX-CAT)
+           ELSE
+               DISPLAY 'TABELA DE CATEGORIAS CHEIA. IGNORADA: '
+                       P2-CATEGORIA-FINAL
+           END-IF.
+
+       2300-ACUMULA-CANAL.
+           SET WS-IDX-CAN TO 1
+           MOVE 'N' TO WS-FLAG-CAN
+           PERFORM UNTIL WS-IDX-CAN > WS-CANAL-QTDE OR CAN-ACHADO
+               PERFORM 2310-COMPARA-CANAL
+           END-PERFORM
+
+           IF NOT CAN-ACHADO
+               PERFORM 2320-INSERE-CANAL
+           END-IF.
+
+       2310-COMPARA-CANAL.
+           IF WS-CANAL-CHAVE(WS-IDX-CAN) = P2-CANAL-DESTINO
+               ADD 1 TO WS-CANAL-CONT(WS-IDX-CAN)
+               SET CAN-ACHADO TO TRUE
+           ELSE
+               SET WS-IDX-CAN UP BY 1
+           END-IF.
+
+       2320-INSERE-CANAL.
+           IF WS-CANAL-QTDE < 10
+               ADD 1 TO WS-CANAL-QTDE
+               SET WS-IDX-CAN TO WS-CANAL-QTDE
+               MOVE P2-CANAL-DESTINO TO WS-CANAL-CHAVE(WS-IDX-CAN)
+               MOVE 1 TO WS-CANAL-CONT(WS-IDX-CAN)
+           ELSE
+               DISPLAY 'TABELA DE CANAIS CHEIA. IGNORADO: '
+                       P2-CANAL-DESTINO
+           END-IF.
+
+       3000-IMPRIME-RELATORIO.
+           PERFORM 3100-IMPRIME-CABECALHO
+           PERFORM 3200-IMPRIME-POR-DECISAO
+           PERFORM 3300-IMPRIME-POR-CATEGORIA
+           PERFORM 3400-IMPRIME-POR-CANAL
+           PERFORM 3500-IMPRIME-TOTAL-GERAL.
+
+       3100-IMPRIME-CABECALHO.
+           MOVE SPACES TO WS-LINHA
+           MOVE 'RELATORIO GERENCIAL - RESUMO CBLDB002B' TO WS-LINHA
+           WRITE REG-REL FROM WS-LINHA
+
+           MOVE SPACES TO WS-LINHA
+           WRITE REG-REL FROM WS-LINHA.
+
+       3200-IMPRIME-POR-DECISAO.
+           MOVE SPACES TO WS-LINHA
+           MOVE 'TOTAIS POR P2-DECISAO' TO WS-LINHA
+           WRITE REG-REL FROM WS-LINHA
+
+           MOVE 'APROVAR'              TO WS-LINHA-ROTULO
+           MOVE WS-TOT-APROVAR         TO WS-LINHA-QTDE
+           WRITE REG-REL FROM WS-LINHA-DET
+
+           MOVE 'BLOQUEAR'             TO WS-LINHA-ROTULO
+           MOVE WS-TOT-BLOQUEAR        TO WS-LINHA-QTDE
+           WRITE REG-REL FROM WS-LINHA-DET
+
+           MOVE 'ANALISAR'             TO WS-LINHA-ROTULO
+           MOVE WS-TOT-ANALISAR        TO WS-LINHA-QTDE
+           WRITE REG-REL FROM WS-LINHA-DET
+
+           MOVE 'MANUAL'               TO WS-LINHA-ROTULO
+           MOVE WS-TOT-MANUAL          TO WS-LINHA-QTDE
+           WRITE REG-REL FROM WS-LINHA-DET
+
+           MOVE 'OUTRAS DECISOES'      TO WS-LINHA-ROTULO
+           MOVE WS-TOT-OUTRAS-DECISOES TO WS-LINHA-QTDE
+           WRITE REG-REL FROM WS-LINHA-DET
+
+           MOVE SPACES TO WS-LINHA
+           WRITE REG-REL FROM WS-LINHA.
+
+       3300-IMPRIME-POR-CATEGORIA.
+           MOVE SPACES TO WS-LINHA
+           MOVE 'TOTAIS POR P2-CATEGORIA-FINAL' TO WS-LINHA
+           WRITE REG-REL FROM WS-LINHA
+
+           SET WS-IDX-CAT TO 1
+           PERFORM UNTIL WS-IDX-CAT > WS-CATEGORIA-QTDE
+               PERFORM 3310-IMPRIME-LINHA-CATEGORIA
+           END-PERFORM
+
+           MOVE SPACES TO WS-LINHA
+           WRITE REG-REL FROM WS-LINHA.
+
+       3310-IMPRIME-LINHA-CATEGORIA.
+           MOVE WS-CATEGORIA-CHAVE(WS-IDX-CAT) TO WS-LINHA-ROTULO
+           MOVE WS-CATEGORIA-CONT(WS-IDX-CAT)  TO WS-LINHA-QTDE
+           WRITE REG-REL FROM WS-LINHA-DET
+           SET WS-IDX-CAT UP BY 1.
+
+       3400-IMPRIME-POR-CANAL.
+           MOVE SPACES TO WS-LINHA
+           MOVE 'TOTAIS POR P2-CANAL-DESTINO' TO WS-LINHA
+           WRITE REG-REL FROM WS-LINHA
+
+           SET WS-IDX-CAN TO 1
+           PERFORM UNTIL WS-IDX-CAN > WS-CANAL-QTDE
+               PERFORM 3410-IMPRIME-LINHA-CANAL
+           END-PERFORM
+
+           MOVE SPACES TO WS-LINHA
+           WRITE REG-REL FROM WS-LINHA.
+
+       3410-IMPRIME-LINHA-CANAL.
+           MOVE WS-CANAL-CHAVE(WS-IDX-CAN) TO WS-LINHA-ROTULO
+           MOVE WS-CANAL-CONT(WS-IDX-CAN)  TO WS-LINHA-QTDE
+           WRITE REG-REL FROM WS-LINHA-DET
+           SET WS-IDX-CAN UP BY 1.
+
+       3500-IMPRIME-TOTAL-GERAL.
+           MOVE 'TOTAL GERAL DE REGISTROS'  TO WS-LINHA-ROTULO
+           MOVE WS-GRAND-TOTAL              TO WS-LINHA-QTDE
+           WRITE REG-REL FROM WS-LINHA-DET.
+
+       9000-FINALIZA.
+           CLOSE ENTRADA
+                 RELATORIO
+
+           DISPLAY 'CBLDB003 REGISTROS LIDOS      = ' WS-LIDOS
+           DISPLAY 'CBLDB003 TOTAL GERAL          = ' WS-GRAND-TOTAL.

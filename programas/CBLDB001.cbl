@@ -12,10 +12,42 @@
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FS-IN2.
+           SELECT INPUT3 ASSIGN TO INPUT3
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-IN3.
            SELECT SAIDA ASSIGN TO SAIDA
                ORGANIZATION IS SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-FS-OUT.
+           SELECT CHECKPT ASSIGN TO CHECKPT
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT.
+           SELECT CTLAUD ASSIGN TO CTLAUD
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-AUD.
+           SELECT PIPECTL ASSIGN TO PIPECTL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PIPE.
+           SELECT REJEITOS ASSIGN TO REJEITOS
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-REJ.
+           SELECT REPROC ASSIGN TO REPROC
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-REPROC.
+           SELECT SAIDATMP ASSIGN TO SAIDATMP
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-OUTTMP.
+           SELECT REJTMP ASSIGN TO REJTMP
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FS-REJTMP.
 
        DATA DIVISION.
        FILE SECTION.
@@ -29,31 +61,137 @@
            RECORD CONTAINS 100 CHARACTERS.
        COPY CPYIN002.
 
+       FD  INPUT3
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY CPYIN004.
+
        FD  SAIDA
            RECORDING MODE IS F
            RECORD CONTAINS 300 CHARACTERS.
        COPY CPYOUT01.
 
+       FD  CHECKPT
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY CPYCKPT.
+
+       FD  CTLAUD
+           RECORDING MODE IS F
+           RECORD CONTAINS 150 CHARACTERS.
+       COPY CPYAUD01.
+
+       FD  PIPECTL
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       COPY CPYPIPE.
+
+       FD  REJEITOS
+           RECORDING MODE IS F
+           RECORD CONTAINS 300 CHARACTERS.
+       COPY CPYOUTRJ.
+
+       FD  REPROC
+           RECORDING MODE IS F
+           RECORD CONTAINS 20 CHARACTERS.
+       COPY CPYREPRO.
+
+       FD  SAIDATMP
+           RECORDING MODE IS F
+           RECORD CONTAINS 300 CHARACTERS.
+       COPY CPYOUTTM.
+
+       FD  REJTMP
+           RECORDING MODE IS F
+           RECORD CONTAINS 300 CHARACTERS.
+       COPY CPYREJTM.
+
        WORKING-STORAGE SECTION.
        01  WS-FS-IN1                 PIC X(02) VALUE SPACES.
        01  WS-FS-IN2                 PIC X(02) VALUE SPACES.
+       01  WS-FS-IN3                 PIC X(02) VALUE SPACES.
        01  WS-FS-OUT                 PIC X(02) VALUE SPACES.
+       01  WS-FS-CKPT                PIC X(02) VALUE SPACES.
+       01  WS-FS-AUD                 PIC X(02) VALUE SPACES.
+       01  WS-FS-PIPE                PIC X(02) VALUE SPACES.
+       01  WS-FS-REJ                 PIC X(02) VALUE SPACES.
+       01  WS-FS-REPROC              PIC X(02) VALUE SPACES.
+       01  WS-FS-OUTTMP              PIC X(02) VALUE SPACES.
+       01  WS-FS-REJTMP              PIC X(02) VALUE SPACES.
 
        01  WS-FLAGS.
            05 WS-EOF-IN1             PIC X(01) VALUE 'N'.
               88 FIM-IN1                        VALUE 'S'.
            05 WS-EOF-IN2             PIC X(01) VALUE 'N'.
               88 FIM-IN2                        VALUE 'S'.
+           05 WS-EOF-IN3             PIC X(01) VALUE 'N'.
+              88 FIM-IN3                        VALUE 'S'.
+           05 WS-EOF-REPROC          PIC X(01) VALUE 'N'.
+              88 FIM-REPROC                     VALUE 'S'.
+           05 WS-RESTART             PIC X(01) VALUE 'N'.
+              88 MODO-RESTART                   VALUE 'S'.
+           05 WS-MODO-REPROC         PIC X(01) VALUE 'N'.
+              88 MODO-REPROCESSO                VALUE 'S'.
+           05 WS-EOF-PIPE            PIC X(01) VALUE 'N'.
+              88 FIM-PIPE                       VALUE 'S'.
+           05 WS-FLAG-PIPE-ACHADO    PIC X(01) VALUE 'N'.
+              88 PIPE-PASSO-ACHADO              VALUE 'S'.
+           05 WS-EOF-TMP             PIC X(01) VALUE 'N'.
+              88 FIM-TMP                        VALUE 'S'.
+
+       01  WS-TAB-PIPECTL.
+           05 WS-PIPE-QTDE           PIC 9(02) VALUE ZERO.
+           05 WS-PIPE-TAB OCCURS 3 TIMES INDEXED BY WS-IDX-PIPE.
+              10 WS-PIPE-PASSO-TAB   PIC X(09).
+              10 WS-PIPE-STATUS-TAB  PIC X(01).
+              10 WS-PIPE-DATA-TAB    PIC X(08).
+              10 WS-PIPE-HORA-TAB    PIC X(06).
 
        01  WS-CONTROLE.
            05 WS-REG-LIDOS-IN1       PIC 9(07) VALUE ZERO.
            05 WS-REG-LIDOS-IN2       PIC 9(07) VALUE ZERO.
+           05 WS-REG-LIDOS-IN3       PIC 9(07) VALUE ZERO.
            05 WS-REG-GRAVADOS        PIC 9(07) VALUE ZERO.
            05 WS-REG-NAO-ENCONTRADOS PIC 9(07) VALUE ZERO.
            05 WS-ERROS-DB2           PIC 9(07) VALUE ZERO.
+           05 WS-ERROS-DB2-DEADLOCK  PIC 9(07) VALUE ZERO.
+           05 WS-RETRIES-DB2         PIC 9(07) VALUE ZERO.
+           05 WS-REG-REJEITOS        PIC 9(07) VALUE ZERO.
+           05 WS-REG-PULADOS         PIC 9(07) VALUE ZERO.
+           05 WS-REPROC-LIDOS        PIC 9(07) VALUE ZERO.
+           05 WS-REPROC-GRAVADOS     PIC 9(07) VALUE ZERO.
+
+       01  WS-DB2-CONTROLE.
+           05 WS-DB2-TENTATIVAS      PIC 9(02) VALUE ZERO.
+           05 WS-DB2-MAX-TENTATIVAS  PIC 9(02) VALUE 03.
+           05 WS-SQLCODE             PIC S9(09) VALUE ZERO.
+              88 DB2-DEADLOCK-TIMEOUT     VALUES -911, -913.
+           05 HV-QTD-CLIENTES        PIC S9(09) VALUE ZERO.
+           05 WS-QTD-CHAVES-ESPERADAS PIC 9(09) VALUE ZERO.
+           05 WS-QTD-MINIMO-ESPERADO PIC 9(09) VALUE ZERO.
+
+       01  WS-CHECKPOINT.
+           05 WS-CKPT-SALTA-IN1      PIC 9(07) VALUE ZERO.
+           05 WS-CKPT-SALTA-IN2      PIC 9(07) VALUE ZERO.
+           05 WS-CKPT-SALTA-IN3      PIC 9(07) VALUE ZERO.
+           05 WS-CKPT-CONT-IN1       PIC 9(05) VALUE ZERO.
+           05 WS-CKPT-CONT-IN2       PIC 9(05) VALUE ZERO.
+           05 WS-CKPT-CONT-IN3       PIC 9(05) VALUE ZERO.
+           05 WS-CKPT-INTERVALO      PIC 9(05) VALUE 01000.
+           05 WS-CKPT-TRUNCA-GRAV    PIC 9(07) VALUE ZERO.
+           05 WS-CKPT-TRUNCA-REJ     PIC 9(07) VALUE ZERO.
+           05 WS-CKPT-COPIA-CONT     PIC 9(07) VALUE ZERO.
 
        01  WS-CHAVE-PESQUISA         PIC X(10).
 
+       01  WS-PARM-VALOR             PIC X(20) VALUE SPACES.
+
+       01  WS-DATA-HORA-SISTEMA      PIC X(21).
+       01  WS-DATA-HORA-SISTEMA-R REDEFINES WS-DATA-HORA-SISTEMA.
+           05 WS-AUD-DATA-SISTEMA    PIC X(08).
+           05 WS-AUD-HORA-SISTEMA    PIC X(06).
+           05 FILLER                 PIC X(07).
+
            EXEC SQL
                INCLUDE SQLCA
            END-EXEC.
@@ -62,18 +200,40 @@
                INCLUDE DCLTB001
            END-EXEC.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  LK-PARM-AREA.
+           05 LK-PARM-TAMANHO        PIC S9(04) COMP.
+           05 LK-PARM-VALOR          PIC X(20).
+
+       PROCEDURE DIVISION USING LK-PARM-AREA.
        0000-PRINCIPAL.
-           PERFORM 1000-INICIALIZA
-           PERFORM 2000-PROCESSA-IN1
-           PERFORM 3000-PROCESSA-IN2
-           PERFORM 9000-FINALIZA
+           MOVE SPACES TO WS-PARM-VALOR
+           IF LK-PARM-TAMANHO > ZERO
+               MOVE LK-PARM-VALOR TO WS-PARM-VALOR
+           END-IF
+
+           IF WS-PARM-VALOR(1:6) = 'REPROC'
+               SET MODO-REPROCESSO TO TRUE
+           END-IF
+
+           IF MODO-REPROCESSO
+               PERFORM 1200-INICIALIZA-REPROC
+               PERFORM 4500-PROCESSA-REPROC
+               PERFORM 9500-FINALIZA-REPROC
+           ELSE
+               PERFORM 1000-INICIALIZA
+               PERFORM 2000-PROCESSA-IN1
+               PERFORM 3000-PROCESSA-IN2
+               PERFORM 4000-PROCESSA-IN3
+               PERFORM 9000-FINALIZA
+           END-IF
+
            GOBACK.
 
        1000-INICIALIZA.
            OPEN INPUT  INPUT1
                 INPUT  INPUT2
-                OUTPUT SAIDA
+                INPUT  INPUT3
 
            IF WS-FS-IN1 NOT = '00'
                DISPLAY 'ERRO OPEN INPUT1. FILE STATUS=' WS-FS-IN1
@@ -85,9 +245,259 @@
                GOBACK
            END-IF
 
+           IF WS-FS-IN3 NOT = '00'
+               DISPLAY 'ERRO OPEN INPUT3. FILE STATUS=' WS-FS-IN3
+               GOBACK
+           END-IF
+
+           PERFORM 1100-LE-CHECKPOINT
+
+           IF MODO-RESTART
+               PERFORM 1150-REPOSICIONA-SAIDA
+               PERFORM 1160-REPOSICIONA-REJEITOS
+               OPEN EXTEND SAIDA
+           ELSE
+               OPEN OUTPUT SAIDA
+           END-IF
+
            IF WS-FS-OUT NOT = '00'
                DISPLAY 'ERRO OPEN SAIDA. FILE STATUS=' WS-FS-OUT
                GOBACK
+           END-IF
+
+           IF MODO-RESTART
+               OPEN EXTEND REJEITOS
+           ELSE
+               OPEN OUTPUT REJEITOS
+           END-IF
+
+           IF WS-FS-REJ NOT = '00'
+               DISPLAY 'ERRO OPEN REJEITOS. FILE STATUS=' WS-FS-REJ
+               GOBACK
+           END-IF
+
+           PERFORM 1300-VERIFICA-POPULACAO.
+
+       1100-LE-CHECKPOINT.
+           OPEN INPUT CHECKPT
+
+           IF WS-FS-CKPT = '00'
+               READ CHECKPT INTO REG-CKPT
+               IF WS-FS-CKPT = '00' AND NOT CKPT-FASE-FIM
+                   SET MODO-RESTART TO TRUE
+                   MOVE CKPT-REG-LIDOS-IN1 TO WS-CKPT-SALTA-IN1
+                   MOVE CKPT-REG-LIDOS-IN2 TO WS-CKPT-SALTA-IN2
+                   MOVE CKPT-REG-LIDOS-IN3 TO WS-CKPT-SALTA-IN3
+                   MOVE CKPT-REG-GRAVADOS  TO WS-CKPT-TRUNCA-GRAV
+                   MOVE CKPT-REG-REJEITOS  TO WS-CKPT-TRUNCA-REJ
+                   MOVE CKPT-REG-GRAVADOS  TO WS-REG-GRAVADOS
+                   MOVE CKPT-REG-REJEITOS  TO WS-REG-REJEITOS
+                   DISPLAY 'RESTART DETECTADO. SALTANDO ATE IN1='
+                           WS-CKPT-SALTA-IN1 ' IN2=' WS-CKPT-SALTA-IN2
+                           ' IN3=' WS-CKPT-SALTA-IN3
+                   DISPLAY 'REPOSICIONANDO SAIDA/REJEITOS ATE GRAVADOS='
+                           WS-CKPT-TRUNCA-GRAV ' REJEITOS='
+                           WS-CKPT-TRUNCA-REJ
+               END-IF
+               CLOSE CHECKPT
+           END-IF.
+
+       1150-REPOSICIONA-SAIDA.
+           OPEN INPUT SAIDA
+           IF WS-FS-OUT NOT = '00'
+               DISPLAY 'ERRO OPEN SAIDA (REPOSICIONAMENTO). STATUS='
+                       WS-FS-OUT
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT SAIDATMP
+           MOVE ZERO TO WS-CKPT-COPIA-CONT
+           MOVE 'N' TO WS-EOF-TMP
+           PERFORM UNTIL FIM-TMP
+                       OR WS-CKPT-COPIA-CONT >= WS-CKPT-TRUNCA-GRAV
+               READ SAIDA
+                   AT END
+                       SET FIM-TMP TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CKPT-COPIA-CONT
+                       MOVE REG-OUT TO REG-OUT-TMP
+                       WRITE REG-OUT-TMP
+               END-READ
+           END-PERFORM
+           CLOSE SAIDA
+           CLOSE SAIDATMP
+
+           OPEN OUTPUT SAIDA
+           OPEN INPUT SAIDATMP
+           MOVE 'N' TO WS-EOF-TMP
+           PERFORM UNTIL FIM-TMP
+               READ SAIDATMP
+                   AT END
+                       SET FIM-TMP TO TRUE
+                   NOT AT END
+                       MOVE REG-OUT-TMP TO REG-OUT
+                       WRITE REG-OUT
+               END-READ
+           END-PERFORM
+           CLOSE SAIDA
+           CLOSE SAIDATMP.
+
+       1160-REPOSICIONA-REJEITOS.
+           OPEN INPUT REJEITOS
+           IF WS-FS-REJ NOT = '00'
+               DISPLAY 'ERRO OPEN REJEITOS (REPOSICIONAMENTO). STATUS='
+                       WS-FS-REJ
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT REJTMP
+           MOVE ZERO TO WS-CKPT-COPIA-CONT
+           MOVE 'N' TO WS-EOF-TMP
+           PERFORM UNTIL FIM-TMP
+                       OR WS-CKPT-COPIA-CONT >= WS-CKPT-TRUNCA-REJ
+               READ REJEITOS
+                   AT END
+                       SET FIM-TMP TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CKPT-COPIA-CONT
+                       MOVE REG-REJ TO REG-REJ-TMP
+                       WRITE REG-REJ-TMP
+               END-READ
+           END-PERFORM
+           CLOSE REJEITOS
+           CLOSE REJTMP
+
+           OPEN OUTPUT REJEITOS
+           OPEN INPUT REJTMP
+           MOVE 'N' TO WS-EOF-TMP
+           PERFORM UNTIL FIM-TMP
+               READ REJTMP
+                   AT END
+                       SET FIM-TMP TO TRUE
+                   NOT AT END
+                       MOVE REG-REJ-TMP TO REG-REJ
+                       WRITE REG-REJ
+               END-READ
+           END-PERFORM
+           CLOSE REJEITOS
+           CLOSE REJTMP.
+
+       1200-INICIALIZA-REPROC.
+           OPEN INPUT REPROC
+
+           IF WS-FS-REPROC NOT = '00'
+               DISPLAY 'ERRO OPEN REPROC. FILE STATUS=' WS-FS-REPROC
+               GOBACK
+           END-IF
+
+           OPEN EXTEND SAIDA
+           IF WS-FS-OUT NOT = '00'
+               OPEN OUTPUT SAIDA
+           END-IF
+
+           IF WS-FS-OUT NOT = '00'
+               DISPLAY 'ERRO OPEN SAIDA. FILE STATUS=' WS-FS-OUT
+               GOBACK
+           END-IF
+
+           OPEN EXTEND REJEITOS
+           IF WS-FS-REJ NOT = '00'
+               OPEN OUTPUT REJEITOS
+           END-IF
+
+           IF WS-FS-REJ NOT = '00'
+               DISPLAY 'ERRO OPEN REJEITOS. FILE STATUS=' WS-FS-REJ
+               GOBACK
+           END-IF
+
+           PERFORM 1300-VERIFICA-POPULACAO.
+
+       1300-VERIFICA-POPULACAO.
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :HV-QTD-CLIENTES
+                 FROM APPDB.CLIENTE_MOVTO
+                 WITH UR
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE
+
+           IF WS-SQLCODE NOT = ZERO
+               DISPLAY 'ERRO AO VERIFICAR POPULACAO APPDB.CLIENTE_MOVTO'
+               DISPLAY 'SQLCODE=' WS-SQLCODE
+               GOBACK
+           END-IF
+
+           IF HV-QTD-CLIENTES = ZERO
+               DISPLAY 'APPDB.CLIENTE_MOVTO SEM REGISTROS'
+               DISPLAY 'PROCESSAMENTO ABORTADO ANTES DOS INPUTS'
+               GOBACK
+           END-IF
+
+           PERFORM 1350-CONTA-CHAVES-ESPERADAS
+
+           COMPUTE WS-QTD-MINIMO-ESPERADO =
+                   WS-QTD-CHAVES-ESPERADAS / 10
+
+           IF HV-QTD-CLIENTES < WS-QTD-MINIMO-ESPERADO
+               DISPLAY 'APPDB.CLIENTE_MOVTO ABAIXO DO MINIMO ESPERADO'
+               DISPLAY 'CHAVES NOS INPUTS = ' WS-QTD-CHAVES-ESPERADAS
+               DISPLAY 'REGISTROS NA TABELA = ' HV-QTD-CLIENTES
+               DISPLAY 'PROCESSAMENTO ABORTADO ANTES DOS INPUTS'
+               GOBACK
+           END-IF.
+
+       1350-CONTA-CHAVES-ESPERADAS.
+           MOVE ZERO TO WS-QTD-CHAVES-ESPERADAS
+
+           IF MODO-REPROCESSO
+               PERFORM UNTIL FIM-REPROC
+                   READ REPROC
+                       AT END
+                           SET FIM-REPROC TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-QTD-CHAVES-ESPERADAS
+                   END-READ
+               END-PERFORM
+               CLOSE REPROC
+               MOVE 'N' TO WS-EOF-REPROC
+               OPEN INPUT REPROC
+           ELSE
+               PERFORM UNTIL FIM-IN1
+                   READ INPUT1
+                       AT END
+                           SET FIM-IN1 TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-QTD-CHAVES-ESPERADAS
+                   END-READ
+               END-PERFORM
+               CLOSE INPUT1
+               MOVE 'N' TO WS-EOF-IN1
+               OPEN INPUT INPUT1
+
+               PERFORM UNTIL FIM-IN2
+                   READ INPUT2
+                       AT END
+                           SET FIM-IN2 TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-QTD-CHAVES-ESPERADAS
+                   END-READ
+               END-PERFORM
+               CLOSE INPUT2
+               MOVE 'N' TO WS-EOF-IN2
+               OPEN INPUT INPUT2
+
+               PERFORM UNTIL FIM-IN3
+                   READ INPUT3
+                       AT END
+                           SET FIM-IN3 TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-QTD-CHAVES-ESPERADAS
+                   END-READ
+               END-PERFORM
+               CLOSE INPUT3
+               MOVE 'N' TO WS-EOF-IN3
+               OPEN INPUT INPUT3
            END-IF.
 
        2000-PROCESSA-IN1.
@@ -97,10 +507,24 @@
                        SET FIM-IN1 TO TRUE
                    NOT AT END
                        ADD 1 TO WS-REG-LIDOS-IN1
-                       PERFORM 2100-TRATA-IN1
+                       IF WS-REG-LIDOS-IN1 > WS-CKPT-SALTA-IN1
+                           PERFORM 2100-TRATA-IN1
+                           PERFORM 2050-VERIFICA-CHECKPOINT
+                       ELSE
+                           ADD 1 TO WS-REG-PULADOS
+                       END-IF
                END-READ
            END-PERFORM.
 
+       2050-VERIFICA-CHECKPOINT.
+           ADD 1 TO WS-CKPT-CONT-IN1
+           IF WS-CKPT-CONT-IN1 >= WS-CKPT-INTERVALO
+               MOVE ZERO TO WS-CKPT-CONT-IN1
+               MOVE '1'       TO CKPT-FASE
+               MOVE IN1-CHAVE TO CKPT-CHAVE-ATUAL
+               PERFORM 8000-GRAVA-CHECKPOINT
+           END-IF.
+
        2100-TRATA-IN1.
            MOVE IN1-CHAVE TO WS-CHAVE-PESQUISA
            PERFORM 5000-BUSCA-DB2
@@ -148,20 +572,37 @@
                PERFORM 7000-TRATA-DB2-NAO-OK
            END-IF
 
-           WRITE REG-OUT
-           ADD 1 TO WS-REG-GRAVADOS.
+           PERFORM 6500-GRAVA-SAIDA.
 
        3000-PROCESSA-IN2.
+           MOVE '2'                  TO CKPT-FASE
+           MOVE SPACES               TO CKPT-CHAVE-ATUAL
+           PERFORM 8000-GRAVA-CHECKPOINT
+
            PERFORM UNTIL FIM-IN2
                READ INPUT2
                    AT END
                        SET FIM-IN2 TO TRUE
                    NOT AT END
                        ADD 1 TO WS-REG-LIDOS-IN2
-                       PERFORM 3100-TRATA-IN2
+                       IF WS-REG-LIDOS-IN2 > WS-CKPT-SALTA-IN2
+                           PERFORM 3100-TRATA-IN2
+                           PERFORM 3050-VERIFICA-CHECKPOINT
+                       ELSE
+                           ADD 1 TO WS-REG-PULADOS
+                       END-IF
                END-READ
            END-PERFORM.
 
+       3050-VERIFICA-CHECKPOINT.
+           ADD 1 TO WS-CKPT-CONT-IN2
+           IF WS-CKPT-CONT-IN2 >= WS-CKPT-INTERVALO
+               MOVE ZERO TO WS-CKPT-CONT-IN2
+               MOVE '2'       TO CKPT-FASE
+               MOVE IN2-CHAVE TO CKPT-CHAVE-ATUAL
+               PERFORM 8000-GRAVA-CHECKPOINT
+           END-IF.
+
        3100-TRATA-IN2.
            MOVE IN2-CHAVE TO WS-CHAVE-PESQUISA
            PERFORM 5000-BUSCA-DB2
@@ -209,13 +650,138 @@
                PERFORM 7000-TRATA-DB2-NAO-OK
            END-IF
 
-           WRITE REG-OUT
-           ADD 1 TO WS-REG-GRAVADOS.
+           PERFORM 6500-GRAVA-SAIDA.
+
+       4000-PROCESSA-IN3.
+           MOVE '3'                  TO CKPT-FASE
+           MOVE SPACES               TO CKPT-CHAVE-ATUAL
+           PERFORM 8000-GRAVA-CHECKPOINT
+
+           PERFORM UNTIL FIM-IN3
+               READ INPUT3
+                   AT END
+                       SET FIM-IN3 TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-REG-LIDOS-IN3
+                       IF WS-REG-LIDOS-IN3 > WS-CKPT-SALTA-IN3
+                           PERFORM 4100-TRATA-IN3
+                           PERFORM 4050-VERIFICA-CHECKPOINT
+                       ELSE
+                           ADD 1 TO WS-REG-PULADOS
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       4050-VERIFICA-CHECKPOINT.
+           ADD 1 TO WS-CKPT-CONT-IN3
+           IF WS-CKPT-CONT-IN3 >= WS-CKPT-INTERVALO
+               MOVE ZERO TO WS-CKPT-CONT-IN3
+               MOVE '3'       TO CKPT-FASE
+               MOVE IN4-CHAVE TO CKPT-CHAVE-ATUAL
+               PERFORM 8000-GRAVA-CHECKPOINT
+           END-IF.
+
+       4100-TRATA-IN3.
+           MOVE IN4-CHAVE TO WS-CHAVE-PESQUISA
+           PERFORM 5000-BUSCA-DB2
+           PERFORM 6000-INICIALIZA-SAIDA
+
+           MOVE '3'              TO OUT-ORIGEM
+           MOVE IN4-CHAVE        TO OUT-CHAVE
+           MOVE IN4-DISPOSITIVO  TO OUT-DOCUMENTO
+           MOVE IN4-QTDE         TO OUT-QTDE
+           MOVE IN4-CANAL        TO OUT-CANAL-SAIDA
+           MOVE 'ORIGEMIN3'      TO OUT-HARD1
+           MOVE 'PROCESSA03'     TO OUT-HARD2
+           MOVE 'LE-DB2-I3 '     TO OUT-HARD3
+
+           IF SQLCODE = 0
+               MOVE HV-NOME-CLIENTE    TO OUT-NOME
+               MOVE HV-STATUS-CLIENTE  TO OUT-STATUS
+               MOVE HV-CODIGO-DB2      TO OUT-CODIGO-DB2
+               MOVE HV-DATA-CADASTRO   TO OUT-DATA-CAD
+               MOVE HV-VALOR-BASE      TO OUT-VALOR-BASE
+               MOVE HV-PRECO-UNITARIO  TO OUT-PRECO-DB2
+               COMPUTE OUT-VALOR-CALC =
+                       IN4-VALOR-UNIT * HV-FATOR-DB2
+               COMPUTE OUT-TOTAL-GERAL =
+                       IN4-QTDE * HV-PRECO-UNITARIO
+
+               IF IN4-TIPO-REG = 'M'
+                   MOVE 'C1' TO OUT-TIPO-SAIDA
+                   MOVE '000' TO OUT-OCORRENCIA
+               ELSE
+                   MOVE 'C2' TO OUT-TIPO-SAIDA
+                   MOVE '030' TO OUT-OCORRENCIA
+               END-IF
+
+               IF HV-STATUS-CLIENTE = 'A'
+                   MOVE 'CLIENTE ATIVO PROCESSADO INPUT3      '
+                     TO OUT-MSG
+               ELSE
+                   MOVE 'CLIENTE INATIVO PROCESSADO INPUT3    '
+                     TO OUT-MSG
+               END-IF
+           ELSE
+               PERFORM 7000-TRATA-DB2-NAO-OK
+           END-IF
+
+           PERFORM 6500-GRAVA-SAIDA.
+
+       4500-PROCESSA-REPROC.
+           PERFORM UNTIL FIM-REPROC
+               READ REPROC
+                   AT END
+                       SET FIM-REPROC TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-REPROC-LIDOS
+                       PERFORM 4550-TRATA-REPROC
+               END-READ
+           END-PERFORM.
+
+       4550-TRATA-REPROC.
+           MOVE REPROC-CHAVE     TO WS-CHAVE-PESQUISA
+           PERFORM 5000-BUSCA-DB2
+           PERFORM 6000-INICIALIZA-SAIDA
+
+           MOVE 'X'               TO OUT-ORIGEM
+           MOVE REPROC-CHAVE      TO OUT-CHAVE
+           MOVE 'ORIGEMREP'       TO OUT-HARD1
+           MOVE 'REPROCESSO'      TO OUT-HARD2
+           MOVE 'LE-DB2-RP '      TO OUT-HARD3
+
+           IF SQLCODE = 0
+               MOVE HV-NOME-CLIENTE    TO OUT-NOME
+               MOVE HV-STATUS-CLIENTE  TO OUT-STATUS
+               MOVE HV-CODIGO-DB2      TO OUT-CODIGO-DB2
+               MOVE HV-DATA-CADASTRO   TO OUT-DATA-CAD
+               MOVE HV-VALOR-BASE      TO OUT-VALOR-BASE
+               MOVE HV-PRECO-UNITARIO  TO OUT-PRECO-DB2
+               MOVE 'R1'  TO OUT-TIPO-SAIDA
+               MOVE '000' TO OUT-OCORRENCIA
+               MOVE 'REGISTRO REPROCESSADO COM SUCESSO       '
+                 TO OUT-MSG
+           ELSE
+               PERFORM 7000-TRATA-DB2-NAO-OK
+           END-IF
+
+           PERFORM 6500-GRAVA-SAIDA.
 
        5000-BUSCA-DB2.
            INITIALIZE DCLTB001
            MOVE WS-CHAVE-PESQUISA TO HV-CHAVE-CLIENTE
+           MOVE ZERO TO WS-DB2-TENTATIVAS
 
+           PERFORM 5100-EXECUTA-SELECT-DB2
+
+           PERFORM UNTIL NOT DB2-DEADLOCK-TIMEOUT
+                       OR WS-DB2-TENTATIVAS >= WS-DB2-MAX-TENTATIVAS
+               ADD 1 TO WS-DB2-TENTATIVAS
+               ADD 1 TO WS-RETRIES-DB2
+               PERFORM 5100-EXECUTA-SELECT-DB2
+           END-PERFORM.
+
+       5100-EXECUTA-SELECT-DB2.
            EXEC SQL
                SELECT NOME_CLIENTE,
                       STATUS_CLIENTE,
@@ -236,12 +802,29 @@
                  FROM APPDB.CLIENTE_MOVTO
                 WHERE CHAVE_CLIENTE = :HV-CHAVE-CLIENTE
                 WITH UR
-           END-EXEC.
+           END-EXEC
+
+           MOVE SQLCODE TO WS-SQLCODE.
 
        6000-INICIALIZA-SAIDA.
            INITIALIZE REG-OUT
            MOVE SPACES TO OUT-MSG.
 
+       6500-GRAVA-SAIDA.
+           IF OUT-OCORRENCIA = '404' OR
+              OUT-OCORRENCIA = '888' OR
+              OUT-OCORRENCIA = '999'
+               WRITE REG-REJ FROM REG-OUT
+               ADD 1 TO WS-REG-REJEITOS
+           ELSE
+               WRITE REG-OUT
+               IF MODO-REPROCESSO
+                   ADD 1 TO WS-REPROC-GRAVADOS
+               ELSE
+                   ADD 1 TO WS-REG-GRAVADOS
+               END-IF
+           END-IF.
+
        7000-TRATA-DB2-NAO-OK.
            IF SQLCODE = 100
                ADD 1 TO WS-REG-NAO-ENCONTRADOS
@@ -258,28 +841,215 @@
                               OUT-VALOR-CALC
                               OUT-TOTAL-GERAL
            ELSE
-               ADD 1 TO WS-ERROS-DB2
-               MOVE '999' TO OUT-OCORRENCIA
-               MOVE 'ER'  TO OUT-TIPO-SAIDA
-               MOVE 'ERRO ACESSO DB2                          '
-                 TO OUT-MSG
-               MOVE 'ERRO DB2                       ' TO OUT-NOME
-               MOVE 'E' TO OUT-STATUS
-               MOVE '99999' TO OUT-CODIGO-DB2
-               MOVE '0000-00-00' TO OUT-DATA-CAD
-               MOVE ZEROES TO OUT-VALOR-BASE
-                              OUT-PRECO-DB2
-                              OUT-VALOR-CALC
-                              OUT-TOTAL-GERAL
+               IF DB2-DEADLOCK-TIMEOUT
+                   ADD 1 TO WS-ERROS-DB2-DEADLOCK
+                   MOVE '888' TO OUT-OCORRENCIA
+                   MOVE 'DL'  TO OUT-TIPO-SAIDA
+                   MOVE 'DEADLOCK/TIMEOUT DB2 - RETRY ESGOTADO    '
+                     TO OUT-MSG
+                   MOVE 'DEADLOCK/TIMEOUT DB2            ' TO OUT-NOME
+                   MOVE 'D' TO OUT-STATUS
+                   MOVE '88888' TO OUT-CODIGO-DB2
+                   MOVE '0000-00-00' TO OUT-DATA-CAD
+                   MOVE ZEROES TO OUT-VALOR-BASE
+                                  OUT-PRECO-DB2
+                                  OUT-VALOR-CALC
+                                  OUT-TOTAL-GERAL
+               ELSE
+                   ADD 1 TO WS-ERROS-DB2
+                   MOVE '999' TO OUT-OCORRENCIA
+                   MOVE 'ER'  TO OUT-TIPO-SAIDA
+                   MOVE 'ERRO ACESSO DB2                          '
+                     TO OUT-MSG
+                   MOVE 'ERRO DB2                       ' TO OUT-NOME
+                   MOVE 'E' TO OUT-STATUS
+                   MOVE '99999' TO OUT-CODIGO-DB2
+                   MOVE '0000-00-00' TO OUT-DATA-CAD
+                   MOVE ZEROES TO OUT-VALOR-BASE
+                                  OUT-PRECO-DB2
+                                  OUT-VALOR-CALC
+                                  OUT-TOTAL-GERAL
+               END-IF
            END-IF.
 
+       8000-GRAVA-CHECKPOINT.
+           MOVE 'CBLDB001'        TO CKPT-PROGRAMA
+           MOVE WS-REG-LIDOS-IN1  TO CKPT-REG-LIDOS-IN1
+           MOVE WS-REG-LIDOS-IN2  TO CKPT-REG-LIDOS-IN2
+           MOVE WS-REG-LIDOS-IN3  TO CKPT-REG-LIDOS-IN3
+           MOVE WS-REG-GRAVADOS   TO CKPT-REG-GRAVADOS
+           MOVE WS-REG-REJEITOS   TO CKPT-REG-REJEITOS
+
+           OPEN OUTPUT CHECKPT
+           WRITE REG-CKPT
+           CLOSE CHECKPT.
+
        9000-FINALIZA.
+           MOVE 'F'               TO CKPT-FASE
+           MOVE SPACES            TO CKPT-CHAVE-ATUAL
+           PERFORM 8000-GRAVA-CHECKPOINT
+
            CLOSE INPUT1
                  INPUT2
+                 INPUT3
                  SAIDA
+                 REJEITOS
 
            DISPLAY 'REGISTROS LIDOS INPUT1   = ' WS-REG-LIDOS-IN1
            DISPLAY 'REGISTROS LIDOS INPUT2   = ' WS-REG-LIDOS-IN2
+           DISPLAY 'REGISTROS LIDOS INPUT3   = ' WS-REG-LIDOS-IN3
            DISPLAY 'REGISTROS GRAVADOS       = ' WS-REG-GRAVADOS
+           DISPLAY 'REGISTROS REJEITADOS     = ' WS-REG-REJEITOS
+           DISPLAY 'REGISTROS PULADOS RESTART= ' WS-REG-PULADOS
            DISPLAY 'NAO ENCONTRADOS DB2      = ' WS-REG-NAO-ENCONTRADOS
-           DISPLAY 'ERROS DB2                = ' WS-ERROS-DB2.
+           DISPLAY 'ERROS DB2                = ' WS-ERROS-DB2
+           DISPLAY 'ERROS DEADLOCK/TIMEOUT   = ' WS-ERROS-DB2-DEADLOCK
+           DISPLAY 'RETRIES DB2 EFETUADOS    = ' WS-RETRIES-DB2
+
+           PERFORM 9100-GRAVA-AUDITORIA.
+
+       9100-GRAVA-AUDITORIA.
+           INITIALIZE REG-AUDIT
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-HORA-SISTEMA
+           MOVE 'JOBDB001' TO AUD-JOB
+           MOVE 'CBLDB001' TO AUD-PROGRAMA
+           MOVE WS-AUD-DATA-SISTEMA TO AUD-DATA-EXEC
+           MOVE WS-AUD-HORA-SISTEMA TO AUD-HORA-EXEC
+
+           IF MODO-REPROCESSO
+               MOVE 'PASSO01R' TO AUD-STEP
+               MOVE WS-REPROC-LIDOS    TO AUD-QTD-LIDOS-1
+               MOVE WS-REPROC-GRAVADOS TO AUD-QTD-GRAVADOS
+               MOVE WS-REG-REJEITOS      TO AUD-QTD-REJEITADOS
+               MOVE WS-ERROS-DB2         TO AUD-QTD-ERROS
+               MOVE WS-ERROS-DB2-DEADLOCK TO AUD-QTD-EXTRA-1
+               MOVE WS-RETRIES-DB2       TO AUD-QTD-EXTRA-2
+               MOVE WS-REG-NAO-ENCONTRADOS TO AUD-QTD-EXTRA-3
+           ELSE
+               MOVE 'PASSO01 ' TO AUD-STEP
+               MOVE WS-REG-LIDOS-IN1     TO AUD-QTD-LIDOS-1
+               MOVE WS-REG-LIDOS-IN2     TO AUD-QTD-LIDOS-2
+               MOVE WS-REG-LIDOS-IN3     TO AUD-QTD-LIDOS-3
+               MOVE WS-REG-GRAVADOS      TO AUD-QTD-GRAVADOS
+               MOVE WS-REG-REJEITOS      TO AUD-QTD-REJEITADOS
+               MOVE WS-ERROS-DB2         TO AUD-QTD-ERROS
+               MOVE WS-ERROS-DB2-DEADLOCK TO AUD-QTD-EXTRA-1
+               MOVE WS-RETRIES-DB2       TO AUD-QTD-EXTRA-2
+               MOVE WS-REG-NAO-ENCONTRADOS TO AUD-QTD-EXTRA-3
+               MOVE WS-REG-PULADOS       TO AUD-QTD-EXTRA-4
+           END-IF
+
+           OPEN EXTEND CTLAUD
+           IF WS-FS-AUD NOT = '00'
+               OPEN OUTPUT CTLAUD
+           END-IF
+
+           WRITE REG-AUDIT
+           CLOSE CTLAUD
+
+           IF NOT MODO-REPROCESSO
+               PERFORM 9200-GRAVA-PIPECTL
+           END-IF.
+
+       9200-GRAVA-PIPECTL.
+           PERFORM 9210-LE-PIPECTL
+           PERFORM 9220-ATUALIZA-PIPECTL
+           PERFORM 9230-REGRAVA-PIPECTL.
+
+       9210-LE-PIPECTL.
+           MOVE 'N' TO WS-EOF-PIPE
+           MOVE ZERO TO WS-PIPE-QTDE
+           OPEN INPUT PIPECTL
+
+           IF WS-FS-PIPE = '00'
+               PERFORM UNTIL FIM-PIPE
+                   READ PIPECTL
+                       AT END
+                           SET FIM-PIPE TO TRUE
+                       NOT AT END
+                           PERFORM 9211-INSERE-PIPECTL
+                   END-READ
+               END-PERFORM
+               CLOSE PIPECTL
+           END-IF.
+
+       9211-INSERE-PIPECTL.
+           IF WS-PIPE-QTDE < 3
+               ADD 1 TO WS-PIPE-QTDE
+               SET WS-IDX-PIPE TO WS-PIPE-QTDE
+               MOVE PIPE-ULTIMO-PASSO
+                 TO WS-PIPE-PASSO-TAB(WS-IDX-PIPE)
+               MOVE PIPE-STATUS TO WS-PIPE-STATUS-TAB(WS-IDX-PIPE)
+               MOVE PIPE-DATA-EXEC TO WS-PIPE-DATA-TAB(WS-IDX-PIPE)
+               MOVE PIPE-HORA-EXEC TO WS-PIPE-HORA-TAB(WS-IDX-PIPE)
+           END-IF.
+
+       9220-ATUALIZA-PIPECTL.
+           SET WS-IDX-PIPE TO 1
+           MOVE 'N' TO WS-FLAG-PIPE-ACHADO
+           PERFORM UNTIL WS-IDX-PIPE > WS-PIPE-QTDE OR PIPE-PASSO-ACHADO
+               PERFORM 9221-COMPARA-PIPECTL
+           END-PERFORM
+
+           IF NOT PIPE-PASSO-ACHADO
+               IF WS-PIPE-QTDE < 3
+                   ADD 1 TO WS-PIPE-QTDE
+                   SET WS-IDX-PIPE TO WS-PIPE-QTDE
+               END-IF
+           END-IF
+
+           IF WS-IDX-PIPE > 3
+               DISPLAY 'ERRO ATUALIZA PIPECTL: TABELA CHEIA. PASSO '
+                       'CBLDB001 NAO REGISTRADO'
+           ELSE
+               MOVE 'CBLDB001' TO WS-PIPE-PASSO-TAB(WS-IDX-PIPE)
+               MOVE 'S' TO WS-PIPE-STATUS-TAB(WS-IDX-PIPE)
+               MOVE WS-AUD-DATA-SISTEMA TO WS-PIPE-DATA-TAB(WS-IDX-PIPE)
+               MOVE WS-AUD-HORA-SISTEMA TO WS-PIPE-HORA-TAB(WS-IDX-PIPE)
+           END-IF.
+
+       9221-COMPARA-PIPECTL.
+           IF WS-PIPE-PASSO-TAB(WS-IDX-PIPE) = 'CBLDB001'
+               SET PIPE-PASSO-ACHADO TO TRUE
+           ELSE
+               SET WS-IDX-PIPE UP BY 1
+           END-IF.
+
+       9230-REGRAVA-PIPECTL.
+           OPEN OUTPUT PIPECTL
+
+           IF WS-FS-PIPE NOT = '00'
+               DISPLAY 'ERRO OPEN PIPECTL (GRAVACAO). STATUS='
+                       WS-FS-PIPE
+           ELSE
+               SET WS-IDX-PIPE TO 1
+               PERFORM UNTIL WS-IDX-PIPE > WS-PIPE-QTDE
+                   PERFORM 9231-ESCREVE-PIPECTL
+               END-PERFORM
+               CLOSE PIPECTL
+           END-IF.
+
+       9231-ESCREVE-PIPECTL.
+           INITIALIZE REG-PIPECTL
+           MOVE WS-PIPE-PASSO-TAB(WS-IDX-PIPE)  TO PIPE-ULTIMO-PASSO
+           MOVE WS-PIPE-STATUS-TAB(WS-IDX-PIPE) TO PIPE-STATUS
+           MOVE WS-PIPE-DATA-TAB(WS-IDX-PIPE)   TO PIPE-DATA-EXEC
+           MOVE WS-PIPE-HORA-TAB(WS-IDX-PIPE)   TO PIPE-HORA-EXEC
+           WRITE REG-PIPECTL
+           SET WS-IDX-PIPE UP BY 1.
+
+       9500-FINALIZA-REPROC.
+           CLOSE REPROC
+                 SAIDA
+                 REJEITOS
+
+           DISPLAY 'MODO REPROCESSAMENTO ATIVO (PARM=REPROC)'
+           DISPLAY 'CHAVES LIDAS REPROC      = ' WS-REPROC-LIDOS
+           DISPLAY 'REGISTROS GRAVADOS REPROC= ' WS-REPROC-GRAVADOS
+           DISPLAY 'REGISTROS REJEITADOS     = ' WS-REG-REJEITOS
+           DISPLAY 'NAO ENCONTRADOS DB2      = ' WS-REG-NAO-ENCONTRADOS
+           DISPLAY 'ERROS DB2                = ' WS-ERROS-DB2
+           DISPLAY 'ERROS DEADLOCK/TIMEOUT   = ' WS-ERROS-DB2-DEADLOCK
+           DISPLAY 'RETRIES DB2 EFETUADOS    = ' WS-RETRIES-DB2
+
+           PERFORM 9100-GRAVA-AUDITORIA.
